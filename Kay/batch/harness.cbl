@@ -0,0 +1,325 @@
+      * sample-input regression harness (req 040)
+      * runs each day program against its own canonical AoC sample
+      * input (via the *_INPUT_DD env-var override every day program
+      * now accepts) and checks the answer it reports in its own
+      * results_ledger.txt against a hardcoded expected value.
+       identification division.
+           program-id. aoc-harness.
+           author. kayms.
+      *
+       environment division.
+           input-output section.
+           file-control.
+      * req 040: one report, fresh each run - same "open output, not
+      * extend" convention as every day program's own f-detail/
+      * f-winners report files (not an append-only log like the
+      * shared ledger/exception/perf files).
+           select f-results assign to "../harness_results.txt"
+           organization is line sequential
+           file status is ws-results-fs.
+
+      * req 040: read back the day's own results_ledger.txt to pick
+      * up the answer the program itself just reported, same dynamic-
+      * assign convention the scoreboard (req 038) already reads it
+      * with.
+           select f-ledger assign to dynamic ws-ledger-path
+           organization is line sequential
+           file status is ws-ledger-fs.
+
+       data division.
+           file section.
+
+           fd f-results.
+           01 results-line pic x(100).
+
+           fd f-ledger.
+           copy LEDGERREC.
+
+           working-storage section.
+
+           01 ws-results-fs pic xx.
+           01 ws-ledger-fs pic xx.
+           01 ws-ledger-path pic x(250).
+           01 ws-eof pic a(1).
+
+           01 ws-case-dir pic x(10).
+           01 ws-case-prog pic x(20).
+           01 ws-case-envvar pic x(30).
+           01 ws-case-sample pic x(30).
+           01 ws-case-label pic x(60).
+           01 ws-case-ledger-program pic x(20).
+           01 ws-case-ledger-part pic x(6).
+           01 ws-case-expected pic s9(15).
+
+           01 ws-command pic x(250).
+           01 ws-rc pic s9(9).
+
+           01 ws-found-value pic s9(15).
+           01 ws-found-switch pic a(1).
+
+           01 ws-pass-count pic 9(2) value 0.
+           01 ws-fail-count pic 9(2) value 0.
+           01 ws-case-count pic 9(2) value 0.
+
+       procedure division.
+
+           display "aoc-harness: checking day01 through day06 "
+               "against sample inputs".
+
+           open output f-results.
+           move
+           "AoC 2023 regression harness - sample input check results"
+               to results-line
+           write results-line.
+           move "============================================"
+               to results-line
+           write results-line.
+
+           move "day01" to ws-case-dir
+           move "day01_1" to ws-case-prog
+           move "CAL_INPUT_DD" to ws-case-envvar
+           move "day01_sample_p1.txt" to ws-case-sample
+           move "Day 1 Part 1" to ws-case-label
+           move "TREBUCHET1" to ws-case-ledger-program
+           move "part1" to ws-case-ledger-part
+           move 142 to ws-case-expected
+           perform run_one_case.
+
+           move "day01" to ws-case-dir
+           move "day01_2" to ws-case-prog
+           move "CAL_INPUT_DD" to ws-case-envvar
+           move "day01_sample_p2.txt" to ws-case-sample
+           move "Day 1 Part 2" to ws-case-label
+           move "TREBUCHET2" to ws-case-ledger-program
+           move "part2" to ws-case-ledger-part
+           move 281 to ws-case-expected
+           perform run_one_case.
+
+           move "day02" to ws-case-dir
+           move "day02_1" to ws-case-prog
+           move "ELFGAME_INPUT_DD" to ws-case-envvar
+           move "day02_sample.txt" to ws-case-sample
+           move "Day 2 Part 1" to ws-case-label
+           move "ELFGAME" to ws-case-ledger-program
+           move "part1" to ws-case-ledger-part
+           move 8 to ws-case-expected
+           perform run_one_case.
+
+           move "day02" to ws-case-dir
+           move "day02_1" to ws-case-prog
+           move "ELFGAME_INPUT_DD" to ws-case-envvar
+           move "day02_sample.txt" to ws-case-sample
+           move "Day 2 Part 2" to ws-case-label
+           move "ELFGAME" to ws-case-ledger-program
+           move "part2" to ws-case-ledger-part
+           move 2286 to ws-case-expected
+           perform run_one_case_no_rerun.
+
+           move "day03" to ws-case-dir
+           move "day3_1" to ws-case-prog
+           move "ENGPARTS_INPUT_DD" to ws-case-envvar
+           move "day03_sample.txt" to ws-case-sample
+           move "Day 3 Part 1" to ws-case-label
+           move "ENGPARTS" to ws-case-ledger-program
+           move "part1" to ws-case-ledger-part
+           move 4361 to ws-case-expected
+           perform run_one_case.
+
+           move "day03" to ws-case-dir
+           move "day3_1" to ws-case-prog
+           move "ENGPARTS_INPUT_DD" to ws-case-envvar
+           move "day03_sample.txt" to ws-case-sample
+           move "Day 3 Part 2" to ws-case-label
+           move "ENGPARTS" to ws-case-ledger-program
+           move "part2" to ws-case-ledger-part
+           move 467835 to ws-case-expected
+           perform run_one_case_no_rerun.
+
+           move "day04" to ws-case-dir
+           move "day04_1" to ws-case-prog
+           move "SCRATCHCARDS_INPUT_DD" to ws-case-envvar
+           move "day04_sample.txt" to ws-case-sample
+           move "Day 4 Part 1" to ws-case-label
+           move "SCRATCHCARDS" to ws-case-ledger-program
+           move "part1" to ws-case-ledger-part
+           move 13 to ws-case-expected
+           perform run_one_case.
+
+           move "day04" to ws-case-dir
+           move "day04_2" to ws-case-prog
+           move "SCRATCHCARDS2_INPUT_DD" to ws-case-envvar
+           move "day04_sample.txt" to ws-case-sample
+           move "Day 4 Part 2" to ws-case-label
+           move "SCRATCHCARDS2" to ws-case-ledger-program
+           move "part2" to ws-case-ledger-part
+           move 30 to ws-case-expected
+           perform run_one_case.
+
+           move "day05" to ws-case-dir
+           move "day05_1" to ws-case-prog
+           move "SEEDS_INPUT_DD" to ws-case-envvar
+           move "day05_sample.txt" to ws-case-sample
+           move "Day 5 Part 1" to ws-case-label
+           move "SEEDS" to ws-case-ledger-program
+           move "part1" to ws-case-ledger-part
+           move 35 to ws-case-expected
+           perform run_one_case.
+
+           move "day05" to ws-case-dir
+           move "day05_2" to ws-case-prog
+           move "SEEDSRANGES_INPUT_DD" to ws-case-envvar
+           move "day05_sample.txt" to ws-case-sample
+           move "Day 5 Part 2" to ws-case-label
+           move "SEEDSRANGES" to ws-case-ledger-program
+           move "part2" to ws-case-ledger-part
+           move 46 to ws-case-expected
+           perform run_one_case.
+
+           move "day06" to ws-case-dir
+           move "day06_1" to ws-case-prog
+           move "BOOTRACE_INPUT_DD" to ws-case-envvar
+           move "day06_sample.txt" to ws-case-sample
+           move "Day 6 Part 1" to ws-case-label
+           move "BOOTRACE" to ws-case-ledger-program
+           move "part1" to ws-case-ledger-part
+           move 288 to ws-case-expected
+           perform run_one_case.
+
+           move "day06" to ws-case-dir
+           move "day06_1" to ws-case-prog
+           move "BOOTRACE_INPUT_DD" to ws-case-envvar
+           move "day06_sample.txt" to ws-case-sample
+           move "Day 6 Part 2" to ws-case-label
+           move "BOOTRACE" to ws-case-ledger-program
+           move "part2" to ws-case-ledger-part
+           move 71503 to ws-case-expected
+           perform run_one_case_no_rerun.
+
+           move spaces to results-line
+           move "============================================"
+               to results-line
+           write results-line.
+           move spaces to results-line
+           string ws-case-count " cases, " ws-pass-count " passed, "
+               ws-fail-count " failed"
+               delimited by size into results-line
+           write results-line.
+
+           display "aoc-harness: " ws-case-count " cases, "
+               ws-pass-count " passed, " ws-fail-count " failed".
+
+           close f-results.
+           stop run.
+
+      * req 040: compile (if needed) and run the day program with its
+      * sample-input env var set inline for this one shell command
+      * only, then check its reported answer - same compile-then-run
+      * CALL "SYSTEM" idiom the batch driver (req 036) uses, with the
+      * env var assignment prefixed onto the run step exactly like a
+      * one-off JCL override card.
+       run_one_case.
+           move spaces to ws-command.
+           string "cd ../../" function trim(ws-case-dir)
+               " && mkdir -p _tests_bin"
+               " && cobc -x -std=ibm -I ../copybooks"
+               " -o _tests_bin/" function trim(ws-case-prog)
+               " " function trim(ws-case-prog) ".cbl"
+               " >> ../batch/build.log 2>&1"
+               " && cd _tests_bin && "
+               function trim(ws-case-envvar) "="
+               "../../batch/samples/" function trim(ws-case-sample)
+               " ./" function trim(ws-case-prog)
+               delimited by size into ws-command
+           end-string.
+
+           call "SYSTEM" using ws-command.
+           move return-code to ws-rc.
+
+           perform check_one_case.
+
+      * req 040: day06_1 reports both parts from one run (same program,
+      * two ledger records), and day02_1/day3_1 do the same for their
+      * two parts - so the second case for each of those programs
+      * reuses the run that the first case already made instead of
+      * re-invoking the same sample run twice.
+       run_one_case_no_rerun.
+           move 0 to ws-rc.
+           perform check_one_case.
+
+       check_one_case.
+           add 1 to ws-case-count.
+
+           if ws-rc not = 0 then
+               add 1 to ws-fail-count
+               move spaces to results-line
+               string function trim(ws-case-label) " ("
+                   function trim(ws-case-prog) "): CRASH - "
+                   "return code " ws-rc
+                   delimited by size into results-line
+               write results-line
+               display function trim(ws-case-label)
+                   ": CRASH (return code " ws-rc ")"
+           else
+               perform find_reported_value
+               if ws-found-switch = "N" then
+                   add 1 to ws-fail-count
+                   move spaces to results-line
+                   string function trim(ws-case-label) " ("
+                       function trim(ws-case-prog) "): MISMATCH - "
+                       "no ledger entry found"
+                       delimited by size into results-line
+                   write results-line
+                   display function trim(ws-case-label)
+                       ": MISMATCH (no ledger entry found)"
+               else
+                   if ws-found-value = ws-case-expected then
+                       add 1 to ws-pass-count
+                       move spaces to results-line
+                       string function trim(ws-case-label) " ("
+                           function trim(ws-case-prog) "): PASS - "
+                           "expected " ws-case-expected
+                           delimited by size into results-line
+                       write results-line
+                       display function trim(ws-case-label) ": PASS"
+                   else
+                       add 1 to ws-fail-count
+                       move spaces to results-line
+                       string function trim(ws-case-label) " ("
+                           function trim(ws-case-prog) "): MISMATCH "
+                           "- expected " ws-case-expected
+                           ", got " ws-found-value
+                           delimited by size into results-line
+                       write results-line
+                       display function trim(ws-case-label)
+                           ": MISMATCH (expected " ws-case-expected
+                           ", got " ws-found-value ")"
+                   end-if
+               end-if
+           end-if.
+
+      * req 040: the shared ledger is append-only, so the case's
+      * answer is whichever (program, part) record was written LAST -
+      * read the whole file and keep overwriting ws-found-value.
+       find_reported_value.
+           move spaces to ws-ledger-path.
+           string "../../" function trim(ws-case-dir)
+               "/results_ledger.txt" delimited by size
+               into ws-ledger-path.
+
+           move "N" to ws-found-switch.
+
+           open input f-ledger.
+           if ws-ledger-fs = "00" then
+               move 'N' to ws-eof
+               perform until ws-eof = 'Y'
+                   read f-ledger at
+                   end move 'Y' to ws-eof
+                   not at end
+                       if ledger-program = ws-case-ledger-program
+                           and ledger-part = ws-case-ledger-part
+                           move ledger-value to ws-found-value
+                           move "Y" to ws-found-switch
+                       end-if
+               end-perform
+               close f-ledger
+           end-if.
