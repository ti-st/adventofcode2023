@@ -0,0 +1,169 @@
+      * CSV export of each day's final answers (req 044)
+      * writes one row per day/part's most recent ledger value, so a
+      * tracking spreadsheet/dashboard can pull the season's results
+      * automatically instead of someone retyping numbers off a log.
+       identification division.
+           program-id. aoc-export-csv.
+           author. kayms.
+      *
+       environment division.
+           input-output section.
+           file-control.
+      * req 044: fresh report each run, same "open output" convention
+      * as every day program's own report files.
+           select f-csv assign to "../results_export.csv"
+           organization is line sequential
+           file status is ws-csv-fs.
+
+      * req 044: read back each day's own results_ledger.txt, same
+      * dynamic-assign convention the scoreboard (req 038), harness
+      * (req 040), and ledger diff (req 043) already read it with.
+           select f-ledger assign to dynamic ws-ledger-path
+           organization is line sequential
+           file status is ws-ledger-fs.
+
+       data division.
+           file section.
+
+           fd f-csv.
+           01 csv-line pic x(100).
+
+           fd f-ledger.
+           copy LEDGERREC.
+
+           working-storage section.
+
+           01 ws-csv-fs pic xx.
+           01 ws-ledger-fs pic xx.
+           01 ws-ledger-path pic x(250).
+           01 ws-eof pic a(1).
+
+           01 ws-day-dir pic x(10).
+
+      * req 044: same 2-slot current-value table idiom as the ledger
+      * diff program (req 043) - the ledger is append-only, so the
+      * row this export writes for a given day/part is whichever
+      * value was read last.
+           01 ws-key-table.
+               02 ws-key-entry occurs 2 times indexed by ws-key-idx.
+                   03 ws-key-program pic x(20).
+                   03 ws-key-part pic x(6).
+                   03 ws-key-seen-count pic 9(1) value 0.
+                   03 ws-key-value pic 9(18) value 0.
+
+           01 ws-match-idx pic 9(1).
+           01 ws-row-count pic 9(2) value 0.
+
+       procedure division.
+
+           display "aoc-export-csv: exporting each day's "
+               "most recent ledger value to CSV".
+
+           open output f-csv.
+           move "day,part,program,value" to csv-line
+           write csv-line.
+
+           move "day01" to ws-day-dir
+           perform export_one_day.
+
+           move "day02" to ws-day-dir
+           perform export_one_day.
+
+           move "day03" to ws-day-dir
+           perform export_one_day.
+
+           move "day04" to ws-day-dir
+           perform export_one_day.
+
+           move "day05" to ws-day-dir
+           perform export_one_day.
+
+           move "day06" to ws-day-dir
+           perform export_one_day.
+
+           display "aoc-export-csv: " ws-row-count
+               " rows written to ../results_export.csv".
+
+           close f-csv.
+           stop run.
+
+      * req 044: walk one day's ledger top to bottom, keeping only
+      * the last value seen per program/part key, then write one CSV
+      * row per key actually found.
+       export_one_day.
+           move spaces to ws-ledger-path.
+           string "../../" function trim(ws-day-dir)
+               "/results_ledger.txt" delimited by size
+               into ws-ledger-path.
+
+           perform varying ws-key-idx from 1 by 1
+               until ws-key-idx > 2
+               move spaces to ws-key-program(ws-key-idx)
+               move spaces to ws-key-part(ws-key-idx)
+               move 0 to ws-key-seen-count(ws-key-idx)
+               move 0 to ws-key-value(ws-key-idx)
+           end-perform.
+
+           open input f-ledger.
+           if ws-ledger-fs = "00" then
+               move 'N' to ws-eof
+               perform until ws-eof = 'Y'
+                   read f-ledger at
+                   end move 'Y' to ws-eof
+                   not at end
+                       perform record_one_ledger_line
+               end-perform
+               close f-ledger
+
+               perform varying ws-key-idx from 1 by 1
+                   until ws-key-idx > 2
+                   if ws-key-seen-count(ws-key-idx) > 0
+                       perform write_one_csv_row
+                   end-if
+               end-perform
+           end-if.
+
+       record_one_ledger_line.
+           move 0 to ws-match-idx.
+           perform varying ws-key-idx from 1 by 1
+               until ws-key-idx > 2
+               if ws-key-program(ws-key-idx) = ledger-program
+                   and ws-key-part(ws-key-idx) = ledger-part
+                   move ws-key-idx to ws-match-idx
+               end-if
+           end-perform.
+
+           if ws-match-idx = 0
+               perform varying ws-key-idx from 1 by 1
+                   until ws-key-idx > 2
+                   if ws-match-idx = 0
+                       and ws-key-seen-count(ws-key-idx) = 0
+                       move ws-key-idx to ws-match-idx
+                       move ledger-program to
+                           ws-key-program(ws-match-idx)
+                       move ledger-part to
+                           ws-key-part(ws-match-idx)
+                   end-if
+               end-perform
+           end-if.
+
+           if ws-match-idx not = 0
+               move ledger-value to ws-key-value(ws-match-idx)
+      * req 044: cap at 2 rather than let a long-lived append-only
+      * ledger's run count keep climbing - PIC 9(1) would silently
+      * wrap back to 0 on the 10th run otherwise, and only "= 0" and
+      * "> 0" are ever checked against this field.
+               if ws-key-seen-count(ws-match-idx) < 2
+                   add 1 to ws-key-seen-count(ws-match-idx)
+               end-if
+           end-if.
+
+       write_one_csv_row.
+           move spaces to csv-line.
+           string function trim(ws-day-dir) ","
+               function trim(ws-key-part(ws-key-idx)) ","
+               function trim(ws-key-program(ws-key-idx)) ","
+               ws-key-value(ws-key-idx)
+               delimited by size into csv-line.
+           write csv-line.
+           add 1 to ws-row-count.
