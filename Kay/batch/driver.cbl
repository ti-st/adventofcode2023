@@ -0,0 +1,146 @@
+      * batch driver (req 036)
+       identification division.
+           program-id. aoc-driver.
+           author. kayms.
+      *
+       environment division.
+           input-output section.
+           file-control.
+      * req 036: run log for the whole batch, same open-extend idiom
+      * as every day program's f-exception/f-ledger/f-perf.
+           select f-drvlog assign to "../driver_log.txt"
+           organization is line sequential
+           file status is ws-drvlog-fs.
+
+       data division.
+           file section.
+
+           fd f-drvlog.
+           copy DRVLOGREC.
+
+           working-storage section.
+
+           01 ws-drvlog-fs pic xx.
+
+           01 ws-step-dir pic x(10).
+           01 ws-step-prog pic x(20).
+           01 ws-step-label pic x(60).
+           01 ws-command pic x(250).
+           01 ws-cur-date pic x(21).
+           01 ws-start-time pic x(6).
+           01 ws-end-time pic x(6).
+           01 ws-rc pic s9(9).
+
+           01 ws-step-count pic 9(2) value 0.
+           01 ws-fail-count pic 9(2) value 0.
+
+       procedure division.
+
+           display "aoc-driver: running day01 through day06".
+
+           open extend f-drvlog.
+           if ws-drvlog-fs = "35" then
+               open output f-drvlog
+           end-if.
+
+           move "day01" to ws-step-dir
+           move "day01_1" to ws-step-prog
+           move "Day 1 Part 1: Trebuchet Calibration Value"
+               to ws-step-label
+           perform run_one_step.
+
+           move "day01" to ws-step-dir
+           move "day01_2" to ws-step-prog
+           move "Day 1 Part 2: Trebuchet Calibration Value (ext)"
+               to ws-step-label
+           perform run_one_step.
+
+           move "day02" to ws-step-dir
+           move "day02_1" to ws-step-prog
+           move "Day 2: Elf Game" to ws-step-label
+           perform run_one_step.
+
+           move "day03" to ws-step-dir
+           move "day3_1" to ws-step-prog
+           move "Day 3: Engine Schematic" to ws-step-label
+           perform run_one_step.
+
+           move "day04" to ws-step-dir
+           move "day04_1" to ws-step-prog
+           move "Day 4 Part 1: Scratchcards" to ws-step-label
+           perform run_one_step.
+
+           move "day04" to ws-step-dir
+           move "day04_2" to ws-step-prog
+           move "Day 4 Part 2: Scratchcards (real winnings)"
+               to ws-step-label
+           perform run_one_step.
+
+           move "day05" to ws-step-dir
+           move "day05_1" to ws-step-prog
+           move "Day 5 Part 1: Seeds" to ws-step-label
+           perform run_one_step.
+
+           move "day05" to ws-step-dir
+           move "day05_2" to ws-step-prog
+           move "Day 5 Part 2: Seeds (ranges)" to ws-step-label
+           perform run_one_step.
+
+           move "day06" to ws-step-dir
+           move "day06_1" to ws-step-prog
+           move "Day 6: Boot Race" to ws-step-label
+           perform run_one_step.
+
+           display "aoc-driver: " ws-step-count " steps run, "
+               ws-fail-count " failed".
+
+           close f-drvlog.
+           stop run.
+
+      * req 036: compile (if needed) and run one day program as an OS
+      * subprocess, logging its start time, end time, and return code -
+      * CALL "SYSTEM" is the only subprogram-invocation mechanism this
+      * repo uses anywhere (no day program is written as a CALLed
+      * subprogram - every one of them is its own standalone
+      * executable, ending in STOP RUN, and req036 needs that to stay
+      * true so each day program still runs standalone as its own job
+      * step), so a step here is "cd into that day's directory, build
+      * it into its own _tests_bin same as every program already does,
+      * then run the binary from there so its own ../input.txt etc.
+      * resolve exactly like a standalone run would.
+       run_one_step.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-start-time.
+
+           move spaces to ws-command.
+           string "cd ../../" function trim(ws-step-dir)
+               " && mkdir -p _tests_bin"
+               " && cobc -x -std=ibm -I ../copybooks"
+               " -o _tests_bin/" function trim(ws-step-prog)
+               " " function trim(ws-step-prog) ".cbl"
+               " >> ../batch/build.log 2>&1"
+               " && cd _tests_bin && ./" function trim(ws-step-prog)
+               delimited by size into ws-command
+           end-string.
+
+           display "running " function trim(ws-step-label)
+               " (" function trim(ws-step-prog) ")".
+           call "SYSTEM" using ws-command.
+           move return-code to ws-rc.
+
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-end-time.
+
+           add 1 to ws-step-count.
+           if ws-rc not = 0 then
+               add 1 to ws-fail-count
+               display "  ** " function trim(ws-step-prog)
+                   " exited with return code " ws-rc
+           end-if.
+
+           move ws-step-prog to drv-program.
+           move ws-step-dir to drv-day.
+           move ws-start-time to drv-start-time.
+           move ws-end-time to drv-end-time.
+           move ws-rc to drv-return-code.
+           write drv-record.
