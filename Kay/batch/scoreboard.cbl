@@ -0,0 +1,143 @@
+      * results-ledger scoreboard (req 038)
+       identification division.
+           program-id. aoc-scoreboard.
+           author. kayms.
+      *
+       environment division.
+           input-output section.
+           file-control.
+      * req 038: each day's results_ledger.txt is its own physically
+      * separate file (same "shared schema, not shared inode"
+      * convention as every other cross-day log this batch reads),
+      * so it's read one day directory at a time via ASSIGN DYNAMIC,
+      * same JCL-style DD pattern every day program already uses for
+      * its own input file.
+           select f-ledger assign to dynamic ws-ledger-path
+           organization is line sequential
+           file status is ws-ledger-fs.
+
+       data division.
+           file section.
+
+           fd f-ledger.
+           copy LEDGERREC.
+
+           working-storage section.
+
+           01 ws-ledger-fs pic xx.
+           01 ws-ledger-path pic x(250).
+           01 ws-eof pic a(1).
+
+           01 ws-day-dir pic x(10).
+           01 ws-i pic 9(2) value 0.
+           01 ws-scoreboard-label pic x(60).
+
+       procedure division.
+
+           display "AoC 2023 scoreboard".
+           display "====================".
+
+           move "day01" to ws-day-dir.
+           perform read_one_day_ledger.
+
+           move "day02" to ws-day-dir.
+           perform read_one_day_ledger.
+
+           move "day03" to ws-day-dir.
+           perform read_one_day_ledger.
+
+           move "day04" to ws-day-dir.
+           perform read_one_day_ledger.
+
+           move "day05" to ws-day-dir.
+           perform read_one_day_ledger.
+
+           move "day06" to ws-day-dir.
+           perform read_one_day_ledger.
+
+           stop run.
+
+      * req 038: the ledger is append-only across however many runs
+      * have happened - print every line as found, so a scoreboard
+      * covering several runs shows each run's entry in order (the
+      * most recent one for a given day/part is whatever prints last).
+       read_one_day_ledger.
+           move spaces to ws-ledger-path.
+           string "../../" function trim(ws-day-dir)
+               "/results_ledger.txt" delimited by size
+               into ws-ledger-path.
+
+           open input f-ledger.
+           if ws-ledger-fs not = "00" then
+               display function trim(ws-day-dir)
+                   ": no results_ledger.txt yet - run that day's "
+                   "program(s) first"
+           else
+               move 'N' to ws-eof
+               perform until ws-eof = 'Y'
+                   read f-ledger at
+                   end move 'Y' to ws-eof
+                   not at end
+                       perform print_scoreboard_line
+               end-perform
+               close f-ledger
+           end-if.
+
+      * req 038: one readable line per day/part, via the label lookup
+      * below instead of the ledger's raw program-id/part codes.
+       print_scoreboard_line.
+           perform find_scoreboard_label.
+           display function trim(ledger-day) " "
+               function trim(ledger-part) ": "
+               function trim(ws-scoreboard-label) " = "
+               ledger-value.
+
+      * req 038: day/part -> readable label, same evaluate-true
+      * dispatch idiom day05_2 uses for its map-stage 88-levels.
+       find_scoreboard_label.
+           move spaces to ws-scoreboard-label.
+           evaluate true
+               when ledger-program = "TREBUCHET1"
+                   move "Day 1 Part 1: Trebuchet Calibration Value"
+                       to ws-scoreboard-label
+               when ledger-program = "TREBUCHET2"
+                   move "Day 1 Part 2: Trebuchet Calibration Value"
+                       to ws-scoreboard-label
+               when ledger-program = "ELFGAME" and ledger-part = "part1"
+                   move "Day 2 Part 1: Elf Game Valid IDs"
+                       to ws-scoreboard-label
+               when ledger-program = "ELFGAME" and ledger-part = "part2"
+                   move "Day 2 Part 2: Elf Game Min Cube Power"
+                       to ws-scoreboard-label
+               when ledger-program = "ENGPARTS"
+                       and ledger-part = "part1"
+                   move "Day 3 Part 1: Engine Schematic Sum"
+                       to ws-scoreboard-label
+               when ledger-program = "ENGPARTS"
+                       and ledger-part = "part2"
+                   move "Day 3 Part 2: Engine Schematic Gear Ratio Sum"
+                       to ws-scoreboard-label
+               when ledger-program = "SCRATCHCARDS"
+                   move "Day 4 Part 1: Scratchcards Points"
+                       to ws-scoreboard-label
+               when ledger-program = "SCRATCHCARDS2"
+                   move "Day 4 Part 2: Scratchcards Total Cards Won"
+                       to ws-scoreboard-label
+               when ledger-program = "SEEDS"
+                   move "Day 5 Part 1: Seeds Lowest Location"
+                       to ws-scoreboard-label
+               when ledger-program = "SEEDSRANGES"
+                   move "Day 5 Part 2: Seeds Ranges Lowest Location"
+                       to ws-scoreboard-label
+               when ledger-program = "BOOTRACE"
+                       and ledger-part = "part1"
+                   move "Day 6 Part 1: Boot Race Margin Product"
+                       to ws-scoreboard-label
+               when ledger-program = "BOOTRACE"
+                       and ledger-part = "part2"
+                   move "Day 6 Part 2: Boot Race Margin Product"
+                       to ws-scoreboard-label
+               when other
+                   move "(unrecognized ledger entry)"
+                       to ws-scoreboard-label
+           end-evaluate.
