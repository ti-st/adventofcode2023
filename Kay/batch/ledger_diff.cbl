@@ -0,0 +1,222 @@
+      * day-over-day results ledger diff (req 043)
+      * flags any day/part whose two most recent ledger entries
+      * differ - an unexpected change almost always means input.txt
+      * was replaced rather than a legitimate rerun.
+       identification division.
+           program-id. aoc-ledger-diff.
+           author. kayms.
+      *
+       environment division.
+           input-output section.
+           file-control.
+      * req 043: fresh report each run, same "open output" convention
+      * as every day program's own report files.
+           select f-diff assign to "../ledger_diff_report.txt"
+           organization is line sequential
+           file status is ws-diff-fs.
+
+      * req 043: read back each day's own results_ledger.txt, same
+      * dynamic-assign convention the scoreboard (req 038) and harness
+      * (req 040) already read it with.
+           select f-ledger assign to dynamic ws-ledger-path
+           organization is line sequential
+           file status is ws-ledger-fs.
+
+       data division.
+           file section.
+
+           fd f-diff.
+           01 diff-line pic x(100).
+
+           fd f-ledger.
+           copy LEDGERREC.
+
+           working-storage section.
+
+           01 ws-diff-fs pic xx.
+           01 ws-ledger-fs pic xx.
+           01 ws-ledger-path pic x(250).
+           01 ws-eof pic a(1).
+
+           01 ws-day-dir pic x(10).
+
+      * req 043: each day's ledger holds at most two distinct
+      * program/part keys (day06's BOOTRACE part1/part2, day02's
+      * ELFGAME part1/part2, etc.) - a small 2-entry table tracks the
+      * current and prior value seen for each key as the file is read
+      * top to bottom.
+           01 ws-key-table.
+               02 ws-key-entry occurs 2 times indexed by ws-key-idx.
+                   03 ws-key-program pic x(20).
+                   03 ws-key-part pic x(6).
+                   03 ws-key-seen-count pic 9(1) value 0.
+                   03 ws-key-prior pic 9(18) value 0.
+                   03 ws-key-current pic 9(18) value 0.
+
+           01 ws-match-idx pic 9(1).
+           01 ws-changed-count pic 9(2) value 0.
+           01 ws-checked-count pic 9(2) value 0.
+
+       procedure division.
+
+           display "aoc-ledger-diff: comparing each day's "
+               "two most recent ledger entries".
+
+           open output f-diff.
+           move "Day-over-day results ledger diff" to diff-line
+           write diff-line.
+           move "============================================"
+               to diff-line
+           write diff-line.
+
+           move "day01" to ws-day-dir
+           perform diff_one_day.
+
+           move "day02" to ws-day-dir
+           perform diff_one_day.
+
+           move "day03" to ws-day-dir
+           perform diff_one_day.
+
+           move "day04" to ws-day-dir
+           perform diff_one_day.
+
+           move "day05" to ws-day-dir
+           perform diff_one_day.
+
+           move "day06" to ws-day-dir
+           perform diff_one_day.
+
+           move spaces to diff-line
+           move "============================================"
+               to diff-line
+           write diff-line.
+           move spaces to diff-line
+           string ws-checked-count " day/part keys checked, "
+               ws-changed-count " changed"
+               delimited by size into diff-line
+           write diff-line.
+
+           display "aoc-ledger-diff: " ws-checked-count
+               " day/part keys checked, " ws-changed-count " changed".
+
+           close f-diff.
+           stop run.
+
+      * req 043: walk one day's ledger top to bottom, tracking the
+      * last two values seen per key, then report any key whose last
+      * two runs differ.
+       diff_one_day.
+           move spaces to ws-ledger-path.
+           string "../../" function trim(ws-day-dir)
+               "/results_ledger.txt" delimited by size
+               into ws-ledger-path.
+
+           perform varying ws-key-idx from 1 by 1
+               until ws-key-idx > 2
+               move spaces to ws-key-program(ws-key-idx)
+               move spaces to ws-key-part(ws-key-idx)
+               move 0 to ws-key-seen-count(ws-key-idx)
+               move 0 to ws-key-prior(ws-key-idx)
+               move 0 to ws-key-current(ws-key-idx)
+           end-perform.
+
+           open input f-ledger.
+           if ws-ledger-fs not = "00" then
+               move spaces to diff-line
+               string function trim(ws-day-dir)
+                   ": no results_ledger.txt yet - nothing to diff"
+                   delimited by size into diff-line
+               write diff-line
+           else
+               move 'N' to ws-eof
+               perform until ws-eof = 'Y'
+                   read f-ledger at
+                   end move 'Y' to ws-eof
+                   not at end
+                       perform record_one_ledger_line
+               end-perform
+               close f-ledger
+
+               perform varying ws-key-idx from 1 by 1
+                   until ws-key-idx > 2
+                   if ws-key-seen-count(ws-key-idx) > 0
+                       perform report_one_key
+                   end-if
+               end-perform
+           end-if.
+
+      * req 043: find (or claim) this record's table slot, then shift
+      * current -> prior and record the new current.
+       record_one_ledger_line.
+           move 0 to ws-match-idx.
+           perform varying ws-key-idx from 1 by 1
+               until ws-key-idx > 2
+               if ws-key-program(ws-key-idx) = ledger-program
+                   and ws-key-part(ws-key-idx) = ledger-part
+                   move ws-key-idx to ws-match-idx
+               end-if
+           end-perform.
+
+           if ws-match-idx = 0
+               perform varying ws-key-idx from 1 by 1
+                   until ws-key-idx > 2
+                   if ws-match-idx = 0
+                       and ws-key-seen-count(ws-key-idx) = 0
+                       move ws-key-idx to ws-match-idx
+                       move ledger-program to
+                           ws-key-program(ws-match-idx)
+                       move ledger-part to
+                           ws-key-part(ws-match-idx)
+                   end-if
+               end-perform
+           end-if.
+
+           if ws-match-idx not = 0
+               move ws-key-current(ws-match-idx) to
+                   ws-key-prior(ws-match-idx)
+               move ledger-value to ws-key-current(ws-match-idx)
+      * req 043: cap at 2 rather than let a long-lived append-only
+      * ledger's run count keep climbing - PIC 9(1) would silently
+      * wrap back to 0 on the 10th run otherwise, and only "= 0",
+      * "> 0", and "< 2" are ever checked against this field.
+               if ws-key-seen-count(ws-match-idx) < 2
+                   add 1 to ws-key-seen-count(ws-match-idx)
+               end-if
+           end-if.
+
+       report_one_key.
+           if ws-key-seen-count(ws-key-idx) < 2
+               move spaces to diff-line
+               string function trim(ws-day-dir) " "
+                   function trim(ws-key-part(ws-key-idx))
+                   " (" function trim(ws-key-program(ws-key-idx))
+                   "): only one run on record, nothing to compare yet"
+                   delimited by size into diff-line
+               write diff-line
+           else
+               add 1 to ws-checked-count
+               if ws-key-prior(ws-key-idx) = ws-key-current(ws-key-idx)
+                   move spaces to diff-line
+                   string function trim(ws-day-dir) " "
+                       function trim(ws-key-part(ws-key-idx))
+                       " (" function trim(ws-key-program(ws-key-idx))
+                       "): unchanged at " ws-key-current(ws-key-idx)
+                       delimited by size into diff-line
+                   write diff-line
+               else
+                   add 1 to ws-changed-count
+                   move spaces to diff-line
+                   string function trim(ws-day-dir) " "
+                       function trim(ws-key-part(ws-key-idx))
+                       " (" function trim(ws-key-program(ws-key-idx))
+                       "): CHANGED - was " ws-key-prior(ws-key-idx)
+                       ", now " ws-key-current(ws-key-idx)
+                       delimited by size into diff-line
+                   write diff-line
+                   display function trim(ws-day-dir) " "
+                       function trim(ws-key-part(ws-key-idx))
+                       ": CHANGED (was " ws-key-prior(ws-key-idx)
+                       ", now " ws-key-current(ws-key-idx) ")"
+               end-if
+           end-if.
