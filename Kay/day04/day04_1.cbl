@@ -6,8 +6,34 @@
        environment division.
            input-output section.
            file-control.
-           select f-input assign to "../input.txt"
+      * req 040: assign is dynamic, same JCL-style DD pattern as
+      * day01, so the regression harness can point this run at a
+      * sample document without recompiling or touching the real
+      * ../input.txt.
+           select f-input assign to dynamic ws-input-path
+           organization is line sequential
+           file status is ws-input-fs.
+      * req 016: per-card detail of which numbers actually matched,
+      * so the points total can be hand-checked card by card.
+           select f-detail assign to "../scratchcard_detail.txt"
            organization is line sequential.
+      * req 018: permanent record of which cards won and for how
+      * much, since the DISPLAY of this scrolls away once the job log
+      * ages off.
+           select f-winners assign to "../winners_register.txt"
+           organization is line sequential.
+           select f-exception assign to "../exception_log.txt"
+           organization is line sequential
+           file status is ws-excpt-fs.
+      * req 037: shared results ledger, same open-extend idiom as
+      * f-exception above - one line appended per run.
+           select f-ledger assign to "../results_ledger.txt"
+           organization is line sequential
+           file status is ws-ledger-fs.
+      * req 041: common performance log, same open-extend idiom.
+           select f-perf assign to "../perf_log.txt"
+           organization is line sequential
+           file status is ws-perf-fs.
 
        data division.
            file section.
@@ -21,10 +47,42 @@
                02 filler pic xx.
                02 w-num pic 999 occurs 25 times.
 
+           fd f-detail.
+           01 detail-record pic x(200).
+
+           fd f-winners.
+           01 winners-record pic x(40).
+
+           fd f-exception.
+           copy EXCPTREC.
+
+           fd f-ledger.
+           copy LEDGERREC.
+
+           fd f-perf.
+           copy PERFREC.
+
            working-storage section.
 
+           01 ws-input-fs pic xx.
+
+      * req 040: JCL-style DD, same convention as day01's CAL_INPUT_DD.
+           01 ws-input-path pic x(250) value "../input.txt".
+
+      * req 037: shared results ledger bookkeeping.
+           01 ws-ledger-fs pic xx.
+
+      * req 041: common performance log bookkeeping.
+           01 ws-perf-fs pic xx.
+           01 ws-perf-start-secs pic 9(9).
+           01 ws-perf-end-secs pic 9(9).
+           01 ws-perf-start-time pic x(6).
+           01 ws-perf-end-time pic x(6).
+           01 ws-cur-date pic x(21).
+
            01 ws-i pic 9(9).
            01 ws-j pic 9(9).
+           01 ws-k pic 9(9).
 
            01 ws-curr_winnigs pic 9(9).
            01 ws-found-one pic 9.
@@ -32,29 +90,164 @@
            01 ws-sum pic 9(10).
            01 ws-eof pic a(1).
 
+      * req 016: matched numbers collected per card before they're
+      * written out, same occurs-table-plus-index idiom used for the
+      * split tables in day02/day03.
+           01 ws-match-count pic 9(2).
+           01 ws-matches.
+               02 ws-match-num pic 999 occurs 10 times.
+           01 ws-detail-line pic x(200).
+           01 ws-winners-line pic x(40).
+           01 ws-excpt-fs pic xx.
+
        procedure division.
 
+           perform start_perf_timer.
+
+           accept ws-input-path from environment "SCRATCHCARDS_INPUT_DD".
+           if ws-input-path = spaces
+               move "../input.txt" to ws-input-path
+           end-if.
+
            open input f-input.
+           if ws-input-fs not = "00" then
+               display "input file not found/not readable: "
+                   function trim(ws-input-path)
+                   " (status " ws-input-fs ")"
+      * req 036/driver review-fix: nonzero RETURN-CODE before STOP RUN
+      * so driver.cbl's return-code check actually sees the failure.
+               move 8 to return-code
+               stop run
+           end-if.
+           open output f-detail.
+           open output f-winners.
+           open extend f-exception.
+           if ws-excpt-fs = "35" then
+               open output f-exception
+           end-if.
            perform until ws-eof = 'Y'
                read f-input into input_line at
                end move 'Y' to ws-eof
                not at end
                move 1 to ws-curr_winnigs
                move 0 to ws-found-one
+               move 0 to ws-match-count
       *         display y-num(1)
+               perform check_duplicate_numbers
                perform look_for_winnings
+               perform write_detail
                if ws-found-one = 1 then
                    compute ws-curr_winnigs = ws-curr_winnigs / 2
                    add ws-curr_winnigs to ws-sum
                    display cardNr " worth " ws-curr_winnigs " points"
+                   perform write_winner
                end-if
 
            end-perform.
 
            display "sum " ws-sum.
+           perform append_ledger.
+           perform stop_perf_timer.
            close f-input.
+           close f-detail.
+           close f-winners.
+           close f-exception.
            stop run.
 
+      * req 037: append this run's final answer to the shared results
+      * ledger, same open-extend idiom as f-exception.
+       append_ledger.
+           open extend f-ledger.
+           if ws-ledger-fs = "35" then
+               open output f-ledger
+           end-if.
+           move "SCRATCHCARDS" to ledger-program.
+           move "day04" to ledger-day.
+           move "part1" to ledger-part.
+           move ws-sum to ledger-value.
+           write ledger-record.
+           close f-ledger.
+
+      * req 041: mark the run's start time and seconds-past-midnight,
+      * so stop_perf_timer can compute elapsed run time at the end.
+       start_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-start-time.
+           compute ws-perf-start-secs = function seconds-past-midnight.
+
+      * req 041: append start time, end time, and elapsed run time (in
+      * seconds) to the common performance log, same open-extend idiom
+      * as f-exception/f-ledger above.
+       stop_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-end-time.
+           compute ws-perf-end-secs = function seconds-past-midnight.
+
+           open extend f-perf.
+           if ws-perf-fs = "35" then
+               open output f-perf
+           end-if.
+           move "SCRATCHCARDS" to perf-program.
+           move "day04" to perf-day.
+           move ws-perf-start-time to perf-start-time.
+           move ws-perf-end-time to perf-end-time.
+           if ws-perf-end-secs >= ws-perf-start-secs then
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs - ws-perf-start-secs
+           else
+      * req 041: a run that crosses midnight would otherwise go
+      * negative - 86400 seconds/day puts it back in range.
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs + 86400 - ws-perf-start-secs
+           end-if.
+           write perf-record.
+           close f-perf.
+
+      * req 020: a y-num or w-num repeated on one card would double
+      * count a match instead of flagging a mis-keyed card, so each
+      * is checked against the others already scanned on the same
+      * card before scoring.
+       check_duplicate_numbers.
+           perform varying ws-i from 1 by 1 until ws-i > 10
+               compute ws-k = ws-i + 1
+               perform varying ws-j from ws-k by 1
+                   until ws-j > 10
+                   if y-num(ws-i) = y-num(ws-j) then
+                       move "SCRATCHCARDS" to excpt-program
+                       move "day04" to excpt-day
+                       move cardNr to excpt-locator
+                       move spaces to excpt-description
+                       string "duplicate winning number "
+                           y-num(ws-i) delimited by size
+                           into excpt-description
+                       write excpt-record
+                       display "warning: card " cardNr
+                           " has duplicate winning number "
+                           y-num(ws-i)
+                   end-if
+               end-perform
+           end-perform.
+
+           perform varying ws-i from 1 by 1 until ws-i > 25
+               compute ws-k = ws-i + 1
+               perform varying ws-j from ws-k by 1
+                   until ws-j > 25
+                   if w-num(ws-i) = w-num(ws-j) then
+                       move "SCRATCHCARDS" to excpt-program
+                       move "day04" to excpt-day
+                       move cardNr to excpt-locator
+                       move spaces to excpt-description
+                       string "duplicate held number "
+                           w-num(ws-i) delimited by size
+                           into excpt-description
+                       write excpt-record
+                       display "warning: card " cardNr
+                           " has duplicate held number "
+                           w-num(ws-i)
+                   end-if
+               end-perform
+           end-perform.
+
        look_for_winnings.
            perform varying ws-i from 1 by 1
                until ws-i > 10
@@ -65,7 +258,36 @@
                    if y-num(ws-i) = w-num(ws-j) then
                        compute ws-curr_winnigs = ws-curr_winnigs * 2
                        move 1 to ws-found-one
+                       add 1 to ws-match-count
+                       move y-num(ws-i) to ws-match-num(ws-match-count)
                    end-if
                end-perform
 
            end-perform.
+
+       write_detail.
+           move spaces to ws-detail-line.
+           move 1 to ws-j.
+           string "card " cardNr " matches:"
+               delimited by size into ws-detail-line
+               with pointer ws-j.
+           if ws-match-count = 0 then
+               string " none" delimited by size
+                   into ws-detail-line with pointer ws-j
+           else
+               perform varying ws-i from 1 by 1
+                   until ws-i > ws-match-count
+                   string " " ws-match-num(ws-i)
+                       delimited by size
+                       into ws-detail-line with pointer ws-j
+               end-perform
+           end-if.
+           move ws-detail-line to detail-record.
+           write detail-record.
+
+       write_winner.
+           move spaces to ws-winners-line.
+           string "card " cardNr " points " ws-curr_winnigs
+               delimited by size into ws-winners-line.
+           move ws-winners-line to winners-record.
+           write winners-record.
