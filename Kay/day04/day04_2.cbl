@@ -6,8 +6,31 @@
        environment division.
            input-output section.
            file-control.
-           select f-input assign to "../input.txt"
-           organization is line sequential.
+      * req 040: assign is dynamic, same JCL-style DD pattern as
+      * day01/day04_1, so the regression harness can point this run at
+      * a sample document without recompiling or touching the real
+      * ../input.txt.
+           select f-input assign to dynamic ws-input-path
+           organization is line sequential
+           file status is ws-input-fs.
+           select f-exception assign to "../exception_log.txt"
+           organization is line sequential
+           file status is ws-excpt-fs.
+      * req 021: checkpoint of the copy-cascade's progress, so a job
+      * that abends partway through calc_cards_winnings can resume
+      * mid-cascade instead of reprocessing the whole deck.
+           select f-checkpoint assign to "../cascade_checkpoint.txt"
+           organization is line sequential
+           file status is ws-ckpt-fs.
+      * req 037: shared results ledger, same open-extend idiom as
+      * f-exception above - one line appended per run.
+           select f-ledger assign to "../results_ledger.txt"
+           organization is line sequential
+           file status is ws-ledger-fs.
+      * req 041: common performance log, same open-extend idiom.
+           select f-perf assign to "../perf_log.txt"
+           organization is line sequential
+           file status is ws-perf-fs.
 
        data division.
            file section.
@@ -21,8 +44,28 @@
                02 filler pic xx.
                02 w-num pic 999 occurs 25 times.
 
+           fd f-exception.
+           copy EXCPTREC.
+
+           fd f-checkpoint.
+           01 checkpoint-record pic x(40).
+
+           fd f-ledger.
+           copy LEDGERREC.
+
+           fd f-perf.
+           copy PERFREC.
+
            working-storage section.
 
+           01 ws-excpt-fs pic xx.
+           01 ws-ckpt-fs pic xx.
+           01 ws-ckpt-eof pic a(1).
+           01 ws-ckpt-tag pic x(8).
+           01 ws-ckpt-cardnr pic 9(9).
+           01 ws-ckpt-instances pic 9(9).
+           01 ws-resume-index pic 9(9) value 0.
+
            01 ws-cards.
                02 ws-card_nr pic 999 occurs 300 times.
                02 ws-card_score pic 999 occurs 300 times.
@@ -40,9 +83,53 @@
            01 ws-sum pic 9(10).
            01 ws-eof pic a(1).
 
+      * req 017: ws-cards occurs 300 times, but calc_cards_winnings and
+      * the summary loop used to hardcode "until ws-i > 200" against
+      * it - the real card count is just however many records were
+      * actually read, so track that instead of the fixed literal.
+           01 ws-input-fs pic xx.
+           01 ws-card-count pic 9(9) value 0.
+
+      * req 040: JCL-style DD, same convention as day04_1's
+      * SCRATCHCARDS_INPUT_DD.
+           01 ws-input-path pic x(250) value "../input.txt".
+
+      * req 037: shared results ledger bookkeeping.
+           01 ws-ledger-fs pic xx.
+
+      * req 041: common performance log bookkeeping.
+           01 ws-perf-fs pic xx.
+           01 ws-perf-start-secs pic 9(9).
+           01 ws-perf-end-secs pic 9(9).
+           01 ws-perf-start-time pic x(6).
+           01 ws-perf-end-time pic x(6).
+           01 ws-cur-date pic x(21).
+
        procedure division.
 
+           perform start_perf_timer.
+
+           accept ws-input-path from environment
+               "SCRATCHCARDS2_INPUT_DD".
+           if ws-input-path = spaces
+               move "../input.txt" to ws-input-path
+           end-if.
+
            open input f-input.
+           if ws-input-fs not = "00" then
+               display "input file not found/not readable: "
+                   function trim(ws-input-path)
+                   " (status " ws-input-fs ")"
+      * req 036/driver review-fix: nonzero RETURN-CODE before STOP RUN
+      * so driver.cbl's return-code check actually sees the failure.
+               move 8 to return-code
+               stop run
+           end-if.
+           open extend f-exception.
+           if ws-excpt-fs = "35" then
+               open output f-exception
+           end-if.
+           perform read_checkpoint.
            perform until ws-eof = 'Y'
                read f-input into input_line at
                end move 'Y' to ws-eof
@@ -52,8 +139,38 @@
                move 0 to ws-found-one
 
                move function numval(cardNr) to cardNr
+
+               perform check_duplicate_numbers
+
+      * req 017: a card count past the 300-entry table capacity would
+      * corrupt ws-cards, so abort with a clear message instead of
+      * silently overrunning it.
+               if cardNr > 300 then
+                   display "abend: scratchcard deck exceeds 300-entry "
+                       "table capacity at card " cardNr
+                       " - rerun with a larger ws-cards table "
+                       "or split the deck"
+                   close f-input
+                   move 8 to return-code
+                   stop run
+               end-if
+               if cardNr > ws-card-count then
+                   move cardNr to ws-card-count
+               end-if
+
                move cardNr to ws-card_nr(cardNr)
-               move 1 to ws-instances(cardNr)
+      * req 021: write_checkpoint snapshots the whole ws-instances
+      * table, not just cards 1..resume-index - cards past the resume
+      * point can already carry cascade bonuses propagated onto them by
+      * cards 1..resume-index before the abend. So once a checkpoint
+      * has actually been restored (ws-resume-index > 0), none of the
+      * restored values should be re-initialized here, regardless of
+      * which side of resume-index the card falls on; only a genuine
+      * fresh start (no checkpoint, ws-resume-index still 0) inits
+      * every card to 1.
+               if ws-resume-index = 0
+                   move 1 to ws-instances(cardNr)
+               end-if
                move 0 to ws-card_score(cardNr)
                move 1 to ws-card_curr_index(cardNr)
 
@@ -71,19 +188,115 @@
            end-perform.
 
 
-           move 1 to ws-i.
            perform calc_cards_winnings.
 
 
-           perform varying ws-i from 1 by 1 until ws-i > 200
+           perform varying ws-i from 1 by 1 until ws-i > ws-card-count
                display "card "ws-i " instances " ws-instances(ws-i)
                add ws-instances(ws-i) to ws-sum
            end-perform.
 
            display "sum " ws-sum.
+           perform append_ledger.
+           perform stop_perf_timer.
            close f-input.
+           close f-exception.
            stop run.
 
+      * req 037: append this run's final answer to the shared results
+      * ledger, same open-extend idiom as f-exception.
+       append_ledger.
+           open extend f-ledger.
+           if ws-ledger-fs = "35" then
+               open output f-ledger
+           end-if.
+           move "SCRATCHCARDS2" to ledger-program.
+           move "day04" to ledger-day.
+           move "part2" to ledger-part.
+           move ws-sum to ledger-value.
+           write ledger-record.
+           close f-ledger.
+
+      * req 041: mark the run's start time and seconds-past-midnight,
+      * so stop_perf_timer can compute elapsed run time at the end.
+       start_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-start-time.
+           compute ws-perf-start-secs = function seconds-past-midnight.
+
+      * req 041: append start time, end time, and elapsed run time (in
+      * seconds) to the common performance log, same open-extend idiom
+      * as f-exception/f-ledger above.
+       stop_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-end-time.
+           compute ws-perf-end-secs = function seconds-past-midnight.
+
+           open extend f-perf.
+           if ws-perf-fs = "35" then
+               open output f-perf
+           end-if.
+           move "SCRATCHCARDS2" to perf-program.
+           move "day04" to perf-day.
+           move ws-perf-start-time to perf-start-time.
+           move ws-perf-end-time to perf-end-time.
+           if ws-perf-end-secs >= ws-perf-start-secs then
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs - ws-perf-start-secs
+           else
+      * req 041: a run that crosses midnight would otherwise go
+      * negative - 86400 seconds/day puts it back in range.
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs + 86400 - ws-perf-start-secs
+           end-if.
+           write perf-record.
+           close f-perf.
+
+      * req 020: a y-num or w-num repeated on one card would double
+      * count a match instead of flagging a mis-keyed card, so each
+      * is checked against the others already scanned on the same
+      * card before scoring.
+       check_duplicate_numbers.
+           perform varying ws-i from 1 by 1 until ws-i > 10
+               compute ws-k = ws-i + 1
+               perform varying ws-j from ws-k by 1
+                   until ws-j > 10
+                   if y-num(ws-i) = y-num(ws-j) then
+                       move "SCRATCHCARDS2" to excpt-program
+                       move "day04" to excpt-day
+                       move cardNr to excpt-locator
+                       move spaces to excpt-description
+                       string "duplicate winning number "
+                           y-num(ws-i) delimited by size
+                           into excpt-description
+                       write excpt-record
+                       display "warning: card " cardNr
+                           " has duplicate winning number "
+                           y-num(ws-i)
+                   end-if
+               end-perform
+           end-perform.
+
+           perform varying ws-i from 1 by 1 until ws-i > 25
+               compute ws-k = ws-i + 1
+               perform varying ws-j from ws-k by 1
+                   until ws-j > 25
+                   if w-num(ws-i) = w-num(ws-j) then
+                       move "SCRATCHCARDS2" to excpt-program
+                       move "day04" to excpt-day
+                       move cardNr to excpt-locator
+                       move spaces to excpt-description
+                       string "duplicate held number "
+                           w-num(ws-i) delimited by size
+                           into excpt-description
+                       write excpt-record
+                       display "warning: card " cardNr
+                           " has duplicate held number "
+                           w-num(ws-i)
+                   end-if
+               end-perform
+           end-perform.
+
        look_for_winnings.
            perform varying ws-i from 1 by 1
                until ws-i > 10
@@ -99,7 +312,9 @@
            end-perform.
 
        calc_cards_winnings.
-           perform varying ws-i from 1 by 1 until ws-i > 200
+           compute ws-i = ws-resume-index + 1.
+           perform varying ws-i from ws-i by 1
+               until ws-i > ws-card-count
       *         display "card " ws-i " score " ws-card_score(ws-i)
                perform varying ws-j from 1 by 1
                    until ws-j > ws-card_score(ws-i)
@@ -108,7 +323,77 @@
                        until ws-k > ws-instances(ws-i)
                            compute ws-temp = ws-i + ws-j
       *                     display " copy of "ws-temp
-                           add 1 to ws-instances(ws-temp)
+      * req 017: a winning streak near the end of the deck can cascade
+      * past the last real card (ws-temp > ws-card-count) - there's no
+      * such card to copy, and ws-card-count can be as high as the
+      * 300-entry table limit, so an unguarded add here could also
+      * write past the end of ws-instances. Skip the cascade rather
+      * than abend - running off the end of the deck is normal,
+      * expected scratchcard behavior, not a data error.
+                           if ws-temp <= ws-card-count
+                               add 1 to ws-instances(ws-temp)
+                           end-if
                    end-perform
                end-perform
-           end-perform.
\ No newline at end of file
+               perform write_checkpoint
+           end-perform.
+           perform clear_checkpoint.
+
+      * req 021: on startup, if a checkpoint from a prior abended run
+      * is present, restore the cascaded ws-instances values it saw and
+      * resume the outer loop just past the last card it finished,
+      * instead of recomputing the cascade from card 1 every time.
+       read_checkpoint.
+           move 0 to ws-resume-index.
+           open input f-checkpoint.
+           if ws-ckpt-fs = "00" then
+               move 'N' to ws-ckpt-eof
+               perform until ws-ckpt-eof = 'Y'
+                   read f-checkpoint into checkpoint-record at
+                   end move 'Y' to ws-ckpt-eof
+                   not at end
+                       move checkpoint-record(1:8) to ws-ckpt-tag
+                       if ws-ckpt-tag = "RESUME  " then
+                           move checkpoint-record(9:9)
+                               to ws-resume-index
+                       else
+                           move checkpoint-record(1:9) to ws-ckpt-cardnr
+                           move checkpoint-record(11:9)
+                               to ws-ckpt-instances
+                           move ws-ckpt-instances
+                               to ws-instances(ws-ckpt-cardnr)
+                       end-if
+               end-perform
+               close f-checkpoint
+           end-if.
+
+      * req 021: rewrite the checkpoint file after every completed
+      * card so a mid-cascade abend loses at most one card's work.
+      * Snapshots the whole ws-instances table (1..ws-card-count), not
+      * just 1..ws-i - cards past ws-i can already carry cascade
+      * bonuses propagated onto them by cards 1..ws-i, and those would
+      * be silently lost on resume if only 1..ws-i were saved here.
+       write_checkpoint.
+           open output f-checkpoint.
+           move spaces to checkpoint-record.
+           string "RESUME  " ws-i delimited by size
+               into checkpoint-record.
+           write checkpoint-record.
+           perform varying ws-j from 1 by 1 until ws-j > ws-card-count
+               move spaces to checkpoint-record
+               string ws-j " " ws-instances(ws-j) delimited by size
+                   into checkpoint-record
+               write checkpoint-record
+           end-perform.
+           close f-checkpoint.
+
+      * req 021: a clean finish clears the checkpoint so the next
+      * fresh run doesn't mistakenly resume from a stale prior run.
+       clear_checkpoint.
+           open output f-checkpoint.
+           move spaces to checkpoint-record.
+           move 0 to ws-resume-index.
+           string "RESUME  " ws-resume-index delimited by size
+               into checkpoint-record.
+           write checkpoint-record.
+           close f-checkpoint.
