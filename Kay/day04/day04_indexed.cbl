@@ -0,0 +1,144 @@
+      * day4_indexed
+       identification division.
+           program-id. scratchcards_indexed.
+           author. kayms.
+      *
+      * req 022: the scratchcard deck is only ever read sequentially
+      * elsewhere in day04 - this sibling program (same "new program
+      * for a new access pattern" idea as day04_combined) builds the
+      * deck into an indexed file keyed on cardNr, then looks up and
+      * re-scores one card by key instead of scanning the whole deck.
+       environment division.
+           input-output section.
+           file-control.
+           select f-input assign to "../input.txt"
+           organization is line sequential
+           file status is ws-input-fs.
+           select f-cards-idx assign to "../cards_indexed.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is idx-cardnr
+           file status is ws-idx-fs.
+      * req 022: optional control file naming the card to look up,
+      * same config-file-with-a-default convention as cube_limits.txt
+      * and schematic_batch.txt - absent means "just (re)build the
+      * index and stop".
+           select f-lookup assign to "../card_lookup.txt"
+           organization is line sequential
+           file status is ws-lookup-fs.
+
+       data division.
+           file section.
+
+           fd f-input.
+           01 input_line.
+               02 filler pic x(5).
+               02 cardNr pic 999.
+               02 filler pic x.
+               02 y-num pic 999 occurs 10 times.
+               02 filler pic xx.
+               02 w-num pic 999 occurs 25 times.
+
+           fd f-cards-idx.
+           01 idx-record.
+               02 idx-cardnr pic 999.
+               02 idx-y-num pic 999 occurs 10 times.
+               02 idx-w-num pic 999 occurs 25 times.
+
+           fd f-lookup.
+           01 lookup-line pic x(9).
+
+           working-storage section.
+
+           01 ws-input-fs pic xx.
+           01 ws-idx-fs pic xx.
+           01 ws-lookup-fs pic xx.
+
+           01 ws-eof pic a(1).
+           01 ws-i pic 9(9).
+           01 ws-j pic 9(9).
+           01 ws-lookup-cardnr pic 999.
+           01 ws-score pic 9(9).
+           01 ws-found-one pic 9.
+
+       procedure division.
+
+           perform build_index.
+           perform lookup_card.
+           stop run.
+
+      * req 022: one sequential pass over ../input.txt to (re)build
+      * the indexed file, same as any other day program's main read
+      * loop - rerun whenever the source deck changes.
+       build_index.
+           open input f-input.
+           if ws-input-fs not = "00" then
+               display "input file not found/not readable: "
+                   "../input.txt (status " ws-input-fs ")"
+               stop run
+           end-if.
+           open output f-cards-idx.
+           if ws-idx-fs not = "00" then
+               display "could not create indexed card file "
+                   "../cards_indexed.dat (status " ws-idx-fs ")"
+               close f-input
+               stop run
+           end-if.
+           move 'N' to ws-eof.
+           perform until ws-eof = 'Y'
+               read f-input into input_line at
+               end move 'Y' to ws-eof
+               not at end
+                   move function numval(cardNr) to idx-cardnr
+                   perform varying ws-i from 1 by 1 until ws-i > 10
+                       move y-num(ws-i) to idx-y-num(ws-i)
+                   end-perform
+                   perform varying ws-i from 1 by 1 until ws-i > 25
+                       move w-num(ws-i) to idx-w-num(ws-i)
+                   end-perform
+                   write idx-record
+                   if ws-idx-fs not = "00" then
+                       display "warning: could not index card "
+                           idx-cardnr " (status " ws-idx-fs ")"
+                   end-if
+           end-perform.
+           close f-input.
+           close f-cards-idx.
+
+      * req 022: direct-access re-score of a single card by key,
+      * instead of the full sequential pass every other day04 program
+      * runs - only goes looking if ../card_lookup.txt is present.
+       lookup_card.
+           open input f-lookup.
+           if ws-lookup-fs not = "00" then
+               display "no ../card_lookup.txt - index rebuilt, "
+                   "skipping single-card lookup"
+           else
+               read f-lookup into lookup-line
+               close f-lookup
+               move function numval(lookup-line) to ws-lookup-cardnr
+
+               open i-o f-cards-idx
+               move ws-lookup-cardnr to idx-cardnr
+               read f-cards-idx key is idx-cardnr
+                   invalid key
+                       display "card " ws-lookup-cardnr
+                           " not found in indexed deck"
+                   not invalid key
+                       move 0 to ws-score
+                       move 0 to ws-found-one
+                       perform varying ws-i from 1 by 1 until ws-i > 10
+                           perform varying ws-j from 1 by 1
+                               until ws-j > 25
+                               if idx-y-num(ws-i) = idx-w-num(ws-j)
+                               then
+                                   add 1 to ws-score
+                                   move 1 to ws-found-one
+                               end-if
+                           end-perform
+                       end-perform
+                       display "card " ws-lookup-cardnr " re-scored: "
+                           ws-score " matching numbers"
+               end-read
+               close f-cards-idx
+           end-if.
