@@ -0,0 +1,208 @@
+      * day4_combined
+       identification division.
+           program-id. scratchcards_combined.
+           author. kayms.
+      *
+      * req 019: reads the scratchcard deck once and reports both
+      * totals side by side - the points total (part 1) and the
+      * total-scratchcards-won-via-copy-cascade total (part 2) - for
+      * the daily reconciliation, same "read once, report both" idea
+      * as trebuchet_calibration_combined in day01.
+       environment division.
+           input-output section.
+           file-control.
+           select f-input assign to "../input.txt"
+           organization is line sequential
+           file status is ws-input-fs.
+           select f-exception assign to "../exception_log.txt"
+           organization is line sequential
+           file status is ws-excpt-fs.
+
+       data division.
+           file section.
+
+           fd f-input.
+           01 input_line.
+               02 filler pic x(5).
+               02 cardNr pic 999.
+               02 filler pic x.
+               02 y-num pic 999 occurs 10 times.
+               02 filler pic xx.
+               02 w-num pic 999 occurs 25 times.
+
+           fd f-exception.
+           copy EXCPTREC.
+
+           working-storage section.
+
+           01 ws-input-fs pic xx.
+           01 ws-excpt-fs pic xx.
+
+           01 ws-cards.
+               02 ws-instances pic 9(9) occurs 300 times.
+               02 ws-card_score pic 999 occurs 300 times.
+
+           01 ws-i pic 9(9).
+           01 ws-j pic 9(9).
+           01 ws-k pic 9(9).
+
+           01 ws-curr_winnigs pic 9(9).
+           01 ws-found-one pic 9.
+           01 ws-temp pic 9(9).
+
+           01 ws-sum pic 9(10).
+           01 ws-sum-ext pic 9(10).
+           01 ws-eof pic a(1).
+
+           01 ws-card-count pic 9(9) value 0.
+
+       procedure division.
+
+           open input f-input.
+           if ws-input-fs not = "00" then
+               display "input file not found/not readable: "
+                   "../input.txt (status " ws-input-fs ")"
+      * req 036/driver review-fix: nonzero RETURN-CODE before STOP RUN
+      * so driver.cbl's return-code check actually sees the failure.
+               move 8 to return-code
+               stop run
+           end-if.
+           open extend f-exception.
+           if ws-excpt-fs = "35" then
+               open output f-exception
+           end-if.
+           perform until ws-eof = 'Y'
+               read f-input into input_line at
+               end move 'Y' to ws-eof
+               not at end
+               move 1 to ws-curr_winnigs
+               move 0 to ws-found-one
+
+               move function numval(cardNr) to cardNr
+
+               perform check_duplicate_numbers
+
+      * req 017-style overflow guard, reused here for the same
+      * 300-entry ws-cards table.
+               if cardNr > 300 then
+                   display "abend: scratchcard deck exceeds 300-entry "
+                       "table capacity at card " cardNr
+                       " - rerun with a larger ws-cards table "
+                       "or split the deck"
+                   close f-input
+      * req 036/driver review-fix: nonzero RETURN-CODE before STOP RUN
+      * so driver.cbl's return-code check actually sees the failure.
+                   move 8 to return-code
+                   stop run
+               end-if
+               if cardNr > ws-card-count then
+                   move cardNr to ws-card-count
+               end-if
+
+               move 1 to ws-instances(cardNr)
+               move 0 to ws-card_score(cardNr)
+
+               perform look_for_winnings
+
+               if ws-found-one = 1 then
+                   compute ws-curr_winnigs = ws-curr_winnigs / 2
+                   add ws-curr_winnigs to ws-sum
+               end-if
+
+           end-perform.
+
+           move 1 to ws-i.
+           perform calc_cards_winnings.
+
+           perform varying ws-i from 1 by 1 until ws-i > ws-card-count
+               add ws-instances(ws-i) to ws-sum-ext
+           end-perform.
+
+           display "sum points " ws-sum.
+           display "sum scratchcards won " ws-sum-ext.
+           close f-input.
+           close f-exception.
+           stop run.
+
+      * req 020: a y-num or w-num repeated on one card would double
+      * count a match instead of flagging a mis-keyed card, so each
+      * is checked against the others already scanned on the same
+      * card before scoring.
+       check_duplicate_numbers.
+           perform varying ws-i from 1 by 1 until ws-i > 10
+               compute ws-k = ws-i + 1
+               perform varying ws-j from ws-k by 1
+                   until ws-j > 10
+                   if y-num(ws-i) = y-num(ws-j) then
+                       move "SCRATCHCARDSCOMBO" to excpt-program
+                       move "day04" to excpt-day
+                       move cardNr to excpt-locator
+                       move spaces to excpt-description
+                       string "duplicate winning number "
+                           y-num(ws-i) delimited by size
+                           into excpt-description
+                       write excpt-record
+                       display "warning: card " cardNr
+                           " has duplicate winning number "
+                           y-num(ws-i)
+                   end-if
+               end-perform
+           end-perform.
+
+           perform varying ws-i from 1 by 1 until ws-i > 25
+               compute ws-k = ws-i + 1
+               perform varying ws-j from ws-k by 1
+                   until ws-j > 25
+                   if w-num(ws-i) = w-num(ws-j) then
+                       move "SCRATCHCARDSCOMBO" to excpt-program
+                       move "day04" to excpt-day
+                       move cardNr to excpt-locator
+                       move spaces to excpt-description
+                       string "duplicate held number "
+                           w-num(ws-i) delimited by size
+                           into excpt-description
+                       write excpt-record
+                       display "warning: card " cardNr
+                           " has duplicate held number "
+                           w-num(ws-i)
+                   end-if
+               end-perform
+           end-perform.
+
+       look_for_winnings.
+           perform varying ws-i from 1 by 1
+               until ws-i > 10
+
+               perform varying ws-j from 1 by 1 until
+                   ws-j > 25
+
+                   if y-num(ws-i) = w-num(ws-j) then
+                       compute ws-curr_winnigs = ws-curr_winnigs * 2
+                       move 1 to ws-found-one
+                       add 1 to ws-card_score(cardNr)
+                   end-if
+               end-perform
+
+           end-perform.
+
+       calc_cards_winnings.
+           perform varying ws-i from 1 by 1 until ws-i > ws-card-count
+               perform varying ws-j from 1 by 1
+                   until ws-j > ws-card_score(ws-i)
+
+                   perform varying ws-k from 1 by 1
+                       until ws-k > ws-instances(ws-i)
+                           compute ws-temp = ws-i + ws-j
+      * req 017: a winning streak near the end of the deck can cascade
+      * past the last real card (ws-temp > ws-card-count) - there's no
+      * such card to copy, and ws-card-count can be as high as the
+      * 300-entry table limit, so an unguarded add here could also
+      * write past the end of ws-instances. Skip the cascade rather
+      * than abend - running off the end of the deck is normal,
+      * expected scratchcard behavior, not a data error.
+                           if ws-temp <= ws-card-count
+                               add 1 to ws-instances(ws-temp)
+                           end-if
+                   end-perform
+               end-perform
+           end-perform.
