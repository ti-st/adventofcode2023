@@ -3,59 +3,399 @@
            program-id. boot-race.
            author. kayms.
       *
+       environment division.
+           input-output section.
+           file-control.
+      * req 032: boot-race used to be the only day program that didn't
+      * read "../input.txt" at all - race_times/distances were set via
+      * hardcoded MOVE literals in the procedure division. Read the
+      * day's race sheet from the input file like every other day.
+      * req 040: assign is dynamic, same JCL-style DD pattern as the
+      * other day programs, so the regression harness can point this
+      * run at a sample document without recompiling.
+           select f-input assign to dynamic ws-input-path
+           organization is line sequential
+           file status is ws-input-fs.
+           select f-exception assign to "../exception_log.txt"
+           organization is line sequential
+           file status is ws-excpt-fs.
+      * req 037: shared results ledger, same open-extend idiom as
+      * f-exception above - one line appended per run.
+           select f-ledger assign to "../results_ledger.txt"
+           organization is line sequential
+           file status is ws-ledger-fs.
+      * req 041: common performance log, same open-extend idiom.
+           select f-perf assign to "../perf_log.txt"
+           organization is line sequential
+           file status is ws-perf-fs.
+
        data division.
+           file section.
 
+           fd f-input.
+           01 input_line pic x(300).
 
+           fd f-exception.
+           copy EXCPTREC.
 
-           working-storage section.
+           fd f-ledger.
+           copy LEDGERREC.
 
+           fd f-perf.
+           copy PERFREC.
+
+           working-storage section.
 
            01 r_index pic 9(9).
+
+      * req 034: t/d occur a generous 50 times instead of a literal 4
+      * matching only this year's race sheet - the real race count is
+      * tracked in ws-race-count, not the table's size.
            01 race_times.
-               02 t pic 9(15) occurs 4 times.
+               02 t pic 9(15) occurs 50 times.
 
            01 distances.
-               02 d pic 9(15) occurs 4 times.
+               02 d pic 9(15) occurs 50 times.
+
+           01 ws-race-count pic 9(9) value 0.
+           01 ws-dist-count pic 9(9) value 0.
+
+           01 big_t pic 9(15).
+           01 big_d pic 9(15).
+
+      * req 033/review-fix: t/d/big_t/big_d (above) are pic 9(15) -
+      * t_p/t_m and the root scratch fields below must match that width,
+      * not just have decimal precision, or a real (non-sample) race
+      * with t(r_index)/2 past 999,999,999 silently truncates its
+      * high-order digits going into an undersized integer part (no ON
+      * SIZE ERROR guards this COMPUTE).
+           01 t_p pic 9(15).
+           01 t_m pic 9(15).
+
+      * req 033: COMPUTE-ing tt/2 + FUNCTION SQRT(...) straight into a
+      * zero-decimal target truncates the intermediate terms (not just
+      * the final sum) to zero decimal places, silently losing the
+      * fractional part before the boundary is even rounded down - an
+      * existing imprecision that would undermine the tie check below,
+      * so the roots land in decimal-capable scratch fields first and
+      * only get truncated to t_m/t_p by the final MOVE.
+           01 ws-root-lower pic 9(15)v999999.
+           01 ws-root-upper pic 9(15)v999999.
+
+      * req 033: boundary check for the exact-tie case - a hold time
+      * that exactly matches the record distance isn't a win.
+           01 ws-tie-check pic 9(18).
 
-           01 t_p pic 9(9).
-           01 t_m pic 9(9).
+      * req 035: feasibility check before calc_rance runs - a negative
+      * discriminant means the record distance can't be beaten at all,
+      * which FUNCTION SQRT can't handle gracefully.
+           01 ws-disc pic S9(18).
+           01 ws-infeasible pic 9.
 
            01 ws-sum pic 9(9).
+           01 ws-input-fs pic xx.
+           01 ws-excpt-fs pic xx.
+
+      * req 040: JCL-style DD, same convention as day01's CAL_INPUT_DD.
+           01 ws-input-path pic x(250) value "../input.txt".
+
+      * req 037: shared results ledger bookkeeping.
+           01 ws-ledger-fs pic xx.
+
+      * req 041: common performance log bookkeeping.
+           01 ws-perf-fs pic xx.
+           01 ws-perf-start-secs pic 9(9).
+           01 ws-perf-end-secs pic 9(9).
+           01 ws-perf-start-time pic x(6).
+           01 ws-perf-end-time pic x(6).
+           01 ws-cur-date pic x(21).
+
+      * req 032: race-sheet line parsing scratch space, same unstring-
+      * by-colon-then-walk-the-digits idiom as seeds' read_seed_nums,
+      * but state-tracked (ws-in-num) so the multiple aligning spaces
+      * between race-sheet columns don't produce phantom zero entries.
+           01 ws-time-line pic x(300).
+           01 ws-dist-line pic x(300).
+           01 ws-parse-label pic x(20).
+           01 ws-parse-buf pic x(280).
+           01 ws-concat-buf pic x(280).
+           01 ws-concat-len pic 9(9).
+           01 ws-in-num pic 9.
+           01 tmp_nr pic 9(15).
+           01 ws-i pic 9(9).
+           01 ws-j pic 9(9).
 
        procedure division.
 
-           move 000000000000040 to t(1).
-           move 000000000000070 to t(2).
-           move 000000000000098 to t(3).
-           move 000000000000079 to t(4).
-           move 000000000000215 to d(1).
-           move 000000000001051 to d(2).
-           move 000000000002147 to d(3).
-           move 000000000001005 to d(4).
+           perform start_perf_timer.
+
+           perform read_race_sheet.
+
+           open extend f-exception.
+           if ws-excpt-fs = "35" then
+               open output f-exception
+           end-if.
+
            move 1 to r_index.
            move 1 to ws-sum.
 
-           perform varying  r_index from 1 by 1 until r_index > 4
-               perform calc_rance
+           perform varying r_index from 1 by 1
+               until r_index > ws-race-count
+               perform check_race_feasibility
+               if ws-infeasible = 1 then
+                   display "warning: race " r_index " has no valid "
+                       "winning hold time - skipping"
+               else
+                   perform calc_rance
+               end-if
            end-perform.
 
            display "sum " ws-sum.
+           perform append_ledger_part1.
 
-           move 000000040709879 to race_times.
-           move 215105121471005 to distances.
+      * req 032: part 2 re-reads the same two lines as one big
+      * time/distance pair (no spaces between the digits) instead of
+      * the old hardcoded concatenated literals.
+           move big_t to t(1).
+           move big_d to d(1).
            move 1 to r_index.
            move 1 to ws-sum.
 
-           perform calc_rance.
+           perform check_race_feasibility.
+           if ws-infeasible = 1 then
+               display "warning: part 2 race has no valid winning "
+                   "hold time - skipping"
+           else
+               perform calc_rance
+           end-if.
 
            display "sum part 2 " ws-sum.
+           perform append_ledger_part2.
+           perform stop_perf_timer.
 
+           close f-exception.
            stop run.
 
+      * req 037: append each part's final answer to the shared results
+      * ledger, same open-extend idiom as f-exception above - two
+      * separate paragraphs since ws-sum is reused (and reset) between
+      * part 1 and part 2 rather than held in two distinct fields.
+       append_ledger_part1.
+           open extend f-ledger.
+           if ws-ledger-fs = "35" then
+               open output f-ledger
+           end-if.
+           move "BOOTRACE" to ledger-program.
+           move "day06" to ledger-day.
+           move "part1" to ledger-part.
+           move ws-sum to ledger-value.
+           write ledger-record.
+           close f-ledger.
+
+       append_ledger_part2.
+           open extend f-ledger.
+           if ws-ledger-fs = "35" then
+               open output f-ledger
+           end-if.
+           move "BOOTRACE" to ledger-program.
+           move "day06" to ledger-day.
+           move "part2" to ledger-part.
+           move ws-sum to ledger-value.
+           write ledger-record.
+           close f-ledger.
+
+      * req 041: mark the run's start time and seconds-past-midnight,
+      * so stop_perf_timer can compute elapsed run time at the end.
+       start_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-start-time.
+           compute ws-perf-start-secs = function seconds-past-midnight.
+
+      * req 041: append start time, end time, and elapsed run time (in
+      * seconds) to the common performance log, same open-extend idiom
+      * as f-exception/f-ledger above.
+       stop_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-end-time.
+           compute ws-perf-end-secs = function seconds-past-midnight.
+
+           open extend f-perf.
+           if ws-perf-fs = "35" then
+               open output f-perf
+           end-if.
+           move "BOOTRACE" to perf-program.
+           move "day06" to perf-day.
+           move ws-perf-start-time to perf-start-time.
+           move ws-perf-end-time to perf-end-time.
+           if ws-perf-end-secs >= ws-perf-start-secs then
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs - ws-perf-start-secs
+           else
+      * req 041: a run that crosses midnight would otherwise go
+      * negative - 86400 seconds/day puts it back in range.
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs + 86400 - ws-perf-start-secs
+           end-if.
+           write perf-record.
+           close f-perf.
+
+      * req 032: one sequential pass reading the race sheet's two
+      * lines (Time:/Distance:) from ../input.txt, same open/status-
+      * check idiom every other day program uses.
+       read_race_sheet.
+           accept ws-input-path from environment "BOOTRACE_INPUT_DD".
+           if ws-input-path = spaces
+               move "../input.txt" to ws-input-path
+           end-if.
+
+           open input f-input.
+           if ws-input-fs not = "00" then
+               display "input file not found/not readable: "
+                   function trim(ws-input-path)
+                   " (status " ws-input-fs ")"
+      * req 036/driver review-fix: nonzero RETURN-CODE before STOP RUN
+      * so driver.cbl's return-code check actually sees the failure.
+               move 8 to return-code
+               stop run
+           end-if.
+           read f-input into ws-time-line
+               at end
+                   display "abend: ../input.txt missing race sheet's "
+                       "Time: line"
+                   close f-input
+                   move 8 to return-code
+                   stop run
+           end-read.
+           read f-input into ws-dist-line
+               at end
+                   display "abend: ../input.txt missing race sheet's "
+                       "Distance: line"
+                   close f-input
+                   move 8 to return-code
+                   stop run
+           end-read.
+           close f-input.
+
+           perform parse_time_numbers.
+           perform parse_dist_numbers.
+
+      * req 032/034: split the Time: line into the race_times table
+      * (one entry per race, ws-race-count driven rather than a fixed
+      * 4) and, in the same pass, the all-digits-concatenated part 2
+      * value.
+       parse_time_numbers.
+           unstring ws-time-line delimited by ':'
+               into ws-parse-label, ws-parse-buf
+           end-unstring.
+
+           move 0 to ws-race-count.
+           move 0 to tmp_nr.
+           move 0 to ws-in-num.
+           move spaces to ws-concat-buf.
+           move 0 to ws-concat-len.
+
+           perform varying ws-i from 1 by 1 until ws-i > 280
+               if ws-parse-buf(ws-i:1) >= '0'
+                   and ws-parse-buf(ws-i:1) <= '9' then
+                   move function numval(ws-parse-buf(ws-i:1)) to ws-j
+                   compute tmp_nr = tmp_nr * 10 + ws-j
+                   move 1 to ws-in-num
+                   add 1 to ws-concat-len
+                   move ws-parse-buf(ws-i:1)
+                       to ws-concat-buf(ws-concat-len:1)
+               else
+                   if ws-in-num = 1 then
+                       add 1 to ws-race-count
+                       move tmp_nr to t(ws-race-count)
+                       move 0 to tmp_nr
+                       move 0 to ws-in-num
+                   end-if
+               end-if
+           end-perform.
+           if ws-in-num = 1 then
+               add 1 to ws-race-count
+               move tmp_nr to t(ws-race-count)
+           end-if.
+
+           move function numval(ws-concat-buf(1:ws-concat-len))
+               to big_t.
+
+      * req 032/034: same idea as parse_time_numbers for the
+      * Distance: line, into the distances table and big_d.
+       parse_dist_numbers.
+           unstring ws-dist-line delimited by ':'
+               into ws-parse-label, ws-parse-buf
+           end-unstring.
+
+           move 0 to ws-dist-count.
+           move 0 to tmp_nr.
+           move 0 to ws-in-num.
+           move spaces to ws-concat-buf.
+           move 0 to ws-concat-len.
+
+           perform varying ws-i from 1 by 1 until ws-i > 280
+               if ws-parse-buf(ws-i:1) >= '0'
+                   and ws-parse-buf(ws-i:1) <= '9' then
+                   move function numval(ws-parse-buf(ws-i:1)) to ws-j
+                   compute tmp_nr = tmp_nr * 10 + ws-j
+                   move 1 to ws-in-num
+                   add 1 to ws-concat-len
+                   move ws-parse-buf(ws-i:1)
+                       to ws-concat-buf(ws-concat-len:1)
+               else
+                   if ws-in-num = 1 then
+                       add 1 to ws-dist-count
+                       move tmp_nr to d(ws-dist-count)
+                       move 0 to tmp_nr
+                       move 0 to ws-in-num
+                   end-if
+               end-if
+           end-perform.
+           if ws-in-num = 1 then
+               add 1 to ws-dist-count
+               move tmp_nr to d(ws-dist-count)
+           end-if.
+
+           move function numval(ws-concat-buf(1:ws-concat-len))
+               to big_d.
+
+      * req 035: a negative discriminant means no hold time can beat
+      * the record distance at all - flag it instead of handing
+      * FUNCTION SQRT a negative argument in calc_rance.
+       check_race_feasibility.
+           compute ws-disc =
+               (t(r_index) * t(r_index) / 4) - d(r_index).
+           if ws-disc < 0 then
+               move 1 to ws-infeasible
+               move "BOOTRACE" to excpt-program
+               move "day06" to excpt-day
+               move r_index to excpt-locator
+               move spaces to excpt-description
+               string "race " r_index " distance " d(r_index)
+                   " unreachable in time " t(r_index)
+                   delimited by size into excpt-description
+               write excpt-record
+           else
+               move 0 to ws-infeasible
+           end-if.
+
        calc_rance.
-           compute t_m = t(r_index)/2 -
+           compute ws-root-lower = t(r_index)/2 -
            function sqrt((t(r_index)*t(r_index) / 4) - d(r_index)).
-           compute t_p = t(r_index)/2 +
+           compute ws-root-upper = t(r_index)/2 +
            function sqrt((t(r_index)*t(r_index) / 4) - d(r_index)).
+           move ws-root-lower to t_m.
+           move ws-root-upper to t_p.
+      * req 033: when the discriminant is a perfect square and
+      * t(r_index) shares its square root's parity, the upper root
+      * lands on an exact integer - a hold time that exactly ties the
+      * record distance isn't a win, so nudge the upper boundary in by
+      * one before counting (the lower boundary's t_m already excludes
+      * its own tie case, since t_m + 1 is the first winning hold
+      * whether or not t_m itself is an exact root).
+           compute ws-tie-check = t_p * (t(r_index) - t_p).
+           if ws-tie-check = d(r_index) then
+               subtract 1 from t_p
+           end-if.
            compute t_p = t_p - t_m.
            compute ws-sum = ws-sum * t_p.
