@@ -6,8 +6,43 @@
        environment division.
            input-output section.
            file-control.
-           select f-input assign to "../input.txt"
+      * req 015: assign is dynamic so a batch run can repoint this at
+      * each schematic in ../schematic_batch.txt without recompiling,
+      * the same JCL-style DD pattern used in day01/day02.
+           select f-input assign to dynamic ws-input-path
+           organization is line sequential
+           file status is ws-input-fs.
+      * req 015: optional list of schematic files to process in one
+      * run; one path per line. Falls back to a single ../input.txt
+      * run when this list isn't present, same as the other days'
+      * config-file-with-a-default convention.
+           select f-filelist assign to "../schematic_batch.txt"
+           organization is line sequential
+           file status is ws-filelist-fs.
+      * req 012: reconciliation report of part numbers the symbol
+      * scan never matched to anything, so a zero p-in-sum can be
+      * told apart from a genuine scan bug.
+           select f-unmatched assign to "../unmatched_parts.txt"
            organization is line sequential.
+      * req 014: symbols with nothing adjacent usually mean the
+      * schematic was scanned/transcribed wrong, so log them too.
+           select f-orphan-symbol assign to "../orphan_symbols.txt"
+           organization is line sequential.
+      * req 042: also route orphan-symbol diagnostics to the shared
+      * exception log, same file/layout every other day program uses,
+      * alongside the dedicated ../orphan_symbols.txt report above.
+           select f-exception assign to "../exception_log.txt"
+           organization is line sequential
+           file status is ws-excpt-fs.
+      * req 037: shared results ledger, same open-extend idiom as
+      * f-exception above - one line appended per run.
+           select f-ledger assign to "../results_ledger.txt"
+           organization is line sequential
+           file status is ws-ledger-fs.
+      * req 041: common performance log, same open-extend idiom.
+           select f-perf assign to "../perf_log.txt"
+           organization is line sequential
+           file status is ws-perf-fs.
 
        data division.
            file section.
@@ -15,8 +50,51 @@
            fd f-input.
            01 input_line pic x(140).
 
+           fd f-filelist.
+           01 filelist-line pic x(250).
+
+           fd f-unmatched.
+           01 unmatched-record pic x(150).
+
+           fd f-orphan-symbol.
+           01 orphan-symbol-record pic x(150).
+
+           fd f-exception.
+           copy EXCPTREC.
+
+           fd f-ledger.
+           copy LEDGERREC.
+
+           fd f-perf.
+           copy PERFREC.
+
            working-storage section.
 
+           01 ws-unmatched-line pic x(150).
+           01 ws-orphan-symbol-line pic x(150).
+           01 ws-symbol-found pic 9(1).
+
+      * req 015: batch-of-schematics bookkeeping.
+           01 ws-input-path pic x(250) value "../input.txt".
+           01 ws-input-fs pic xx.
+           01 ws-filelist-fs pic xx.
+           01 ws-excpt-fs pic xx.
+
+      * req 037: shared results ledger bookkeeping.
+           01 ws-ledger-fs pic xx.
+
+      * req 041: common performance log bookkeeping.
+           01 ws-perf-fs pic xx.
+           01 ws-perf-start-secs pic 9(9).
+           01 ws-perf-end-secs pic 9(9).
+           01 ws-perf-start-time pic x(6).
+           01 ws-perf-end-time pic x(6).
+           01 ws-cur-date pic x(21).
+           01 ws-batch-eof pic a(1).
+           01 ws-file-count pic 9(5).
+           01 ws-grand-sum pic 9(12).
+           01 ws-grand-gear-sum pic 9(12).
+
            01 p-index pic 9(9).
            01 i-index pic 9(9).
 
@@ -32,6 +110,7 @@
                02 indicator occurs 10000 times.
                    03 in-line_number pic 9(4).
                    03 in-index pic 9(3).
+                   03 in-char pic x(1).
 
 
            01 curr_num pic 9(4).
@@ -52,13 +131,160 @@
            01 ws-sum pic 9(10).
            01 ws-eof pic a(1).
 
+      * req 010: gear-ratio pass - a '*' adjacent to exactly two
+      * part numbers is a gear; sum the products of those pairs.
+           01 ws-gear-sum pic 9(12).
+           01 ws-gear-count pic 9(1).
+           01 ws-gear-part-1 pic 9(5).
+           01 ws-gear-part-2 pic 9(5).
+           01 ws-gear-idx-1 pic 9(9).
+           01 ws-gear-idx-2 pic 9(9).
+           01 loop_up_idx pic 9(9).
+
+      * req 013: part_number entries for a given source line are
+      * always contiguous in the table (lines are scanned in order),
+      * so indexing the start/count of each line's slice lets a
+      * symbol lookup search only the handful of parts on the line
+      * it actually neighbors instead of rescanning the whole table.
+           01 line-part-index.
+               02 line-entry occurs 10000 times.
+                   03 lp-start pic 9(9) value 0.
+                   03 lp-count pic 9(9) value 0.
+           01 ws-line-start-idx pic 9(9).
+
        procedure division.
 
+           perform start_perf_timer.
+
+           move 0 to ws-file-count.
+           move 0 to ws-grand-sum.
+           move 0 to ws-grand-gear-sum.
+
+           open output f-unmatched.
+           open output f-orphan-symbol.
+           open extend f-exception.
+           if ws-excpt-fs = "35" then
+               open output f-exception
+           end-if.
+
+      * req 015: a batch of schematics in one run, one part-sum and
+      * gear-ratio total per schematic plus a grand total, instead of
+      * invoking the job once per file by hand. No batch list present
+      * just runs the single default schematic, same as before.
+           open input f-filelist.
+           if ws-filelist-fs = "00" then
+               move 'N' to ws-batch-eof
+               perform until ws-batch-eof = 'Y'
+                   read f-filelist into filelist-line at
+                   end move 'Y' to ws-batch-eof
+                   not at end
+                       if function trim(filelist-line) not = spaces
+                           move function trim(filelist-line)
+                               to ws-input-path
+                           perform process_one_schematic
+                       end-if
+               end-perform
+               close f-filelist
+           else
+      * req 040: JCL-style DD, same convention as day01's
+      * CAL_INPUT_DD, so the regression harness can point the single-
+      * schematic run at a sample document without recompiling.
+               accept ws-input-path from environment "ENGPARTS_INPUT_DD"
+               if ws-input-path = spaces
+                   move "../input.txt" to ws-input-path
+               end-if
+               perform process_one_schematic
+           end-if.
+
+           close f-unmatched.
+           close f-orphan-symbol.
+           close f-exception.
+
+           display "schematics processed " ws-file-count.
+           display "grand total sum " ws-grand-sum.
+           display "grand total gear ratio sum " ws-grand-gear-sum.
+
+           perform append_ledger.
+           perform stop_perf_timer.
+           stop run.
+
+      * req 037: append this run's final answers (both parts - the
+      * batch's grand totals) to the shared results ledger, same
+      * open-extend idiom as f-exception.
+       append_ledger.
+           open extend f-ledger.
+           if ws-ledger-fs = "35" then
+               open output f-ledger
+           end-if.
+           move "ENGPARTS" to ledger-program.
+           move "day03" to ledger-day.
+           move "part1" to ledger-part.
+           move ws-grand-sum to ledger-value.
+           write ledger-record.
+           move "part2" to ledger-part.
+           move ws-grand-gear-sum to ledger-value.
+           write ledger-record.
+           close f-ledger.
+
+      * req 041: mark the run's start time and seconds-past-midnight,
+      * so stop_perf_timer can compute elapsed run time at the end.
+       start_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-start-time.
+           compute ws-perf-start-secs = function seconds-past-midnight.
+
+      * req 041: append start time, end time, and elapsed run time (in
+      * seconds) to the common performance log, same open-extend idiom
+      * as f-exception/f-ledger above.
+       stop_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-end-time.
+           compute ws-perf-end-secs = function seconds-past-midnight.
+
+           open extend f-perf.
+           if ws-perf-fs = "35" then
+               open output f-perf
+           end-if.
+           move "ENGPARTS" to perf-program.
+           move "day03" to perf-day.
+           move ws-perf-start-time to perf-start-time.
+           move ws-perf-end-time to perf-end-time.
+           if ws-perf-end-secs >= ws-perf-start-secs then
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs - ws-perf-start-secs
+           else
+      * req 041: a run that crosses midnight would otherwise go
+      * negative - 86400 seconds/day puts it back in range.
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs + 86400 - ws-perf-start-secs
+           end-if.
+           write perf-record.
+           close f-perf.
+
+       process_one_schematic.
            move 1 to p-index.
            move 1 to i-index.
            move 1 to ws-curr_line_num.
+           move 0 to ws-sum.
+           move 0 to ws-gear-sum.
+           move 'N' to ws-eof.
+
+      * line-part-index is keyed by line number and filled fresh for
+      * every line of the current schematic, but a shorter schematic
+      * than the previous batch entry would leave its tail-end
+      * entries stale, so clear the counts between files.
+           perform varying ws-i from 1 by 1 until ws-i > 10000
+               move 0 to lp-count(ws-i)
+           end-perform.
 
            open input f-input.
+           if ws-input-fs not = "00" then
+               display "warning: schematic not found/readable: "
+                   function trim(ws-input-path)
+                   " (status " ws-input-fs ") - skipped"
+               exit paragraph
+           end-if.
+
            perform until ws-eof = 'Y'
                read f-input into input_line at
                end move 'Y' to ws-eof
@@ -73,15 +299,23 @@
            end-perform.
 
            perform look_for_valid_parts.
+           perform look_for_gear_ratios.
+           perform report_unmatched_parts.
 
-           display "sum " ws-sum.
            close f-input.
-           stop run.
+
+           add 1 to ws-file-count.
+           add ws-sum to ws-grand-sum.
+           add ws-gear-sum to ws-grand-gear-sum.
+
+           display "schematic " function trim(ws-input-path)
+               " sum " ws-sum " gear ratio sum " ws-gear-sum.
 
        load_schematic.
 
            move 0 to curr_num.
            move 0 to ws-num_found.
+           move p-index to ws-line-start-idx.
 
            perform varying ws-i from 1 by 1
                until ws-i > function length(input_line)
@@ -108,6 +342,9 @@
                        move 0 to p-in-sum(p-index)
       *                 display part_number(p-index)
                        add 1 to p-index
+                       if p-index > 10000 then
+                           perform report_table_overflow
+                       end-if
                    end-if
                    move 0 to curr_num
                    move 0 to ws-num_found
@@ -118,8 +355,12 @@
 
                    move ws-curr_line_num to in-line_number(i-index)
                    move ws-i to in-index(i-index)
+                   move input_line(ws-i:1) to in-char(i-index)
       *             display indicator(i-index)
                    add 1 to i-index
+                   if i-index > 10000 then
+                       perform report_table_overflow
+                   end-if
 
                end-if
            end-perform.
@@ -132,11 +373,79 @@
                move 0 to p-in-sum(p-index)
       *         display part_number(p-index)
                add 1 to p-index
+               if p-index > 10000 then
+                   perform report_table_overflow
+               end-if
            end-if.
            move 0 to curr_num.
            move 0 to ws-num_found.
 
+           move ws-line-start-idx to lp-start(ws-curr_line_num).
+           compute lp-count(ws-curr_line_num)
+               = p-index - ws-line-start-idx.
+
+
+
+       report_unmatched_parts.
+      * p-index is the next free slot, not the last used one - only
+      * entries 1 thru p-index - 1 have ever been populated. f-unmatched
+      * spans the whole job run (req 015), so every schematic's misses
+      * land in the same file - tag each line with its source path.
+           perform varying ws-i from 1 by 1 until ws-i >= p-index
+               if p-in-sum(ws-i) = 0 then
+                   move spaces to ws-unmatched-line
+                   string "schematic " function trim(ws-input-path)
+                       " line " p-line_number(ws-i)
+                       " part " part(ws-i)
+                       " start " p-start_index(ws-i)
+                       " end " p-end_index(ws-i)
+                       " never adjacent to a symbol"
+                       delimited by size into ws-unmatched-line
+                   move ws-unmatched-line to unmatched-record
+                   write unmatched-record
+               end-if
+           end-perform.
 
+      * req 014: a symbol with nothing adjacent to it on any of the
+      * eight neighbor cells is logged so it can be checked against
+      * the original document for a transcription/scan error.
+       report_orphan_symbol.
+           move spaces to ws-orphan-symbol-line.
+           string "schematic " function trim(ws-input-path)
+               " line " in-line_number(ws-i)
+               " column " in-index(ws-i)
+               " symbol '" in-char(ws-i)
+               "' has no adjacent part number"
+               delimited by size into ws-orphan-symbol-line.
+           move ws-orphan-symbol-line to orphan-symbol-record.
+           write orphan-symbol-record.
+
+      * req 042: same diagnostic, also routed to the shared exception
+      * log so ops has one place to review data-quality issues across
+      * all six programs' runs.
+           move "ENGPARTS" to excpt-program.
+           move "day03" to excpt-day.
+           move in-line_number(ws-i) to excpt-locator.
+           move spaces to excpt-description.
+           string "symbol '" in-char(ws-i)
+               "' at column " in-index(ws-i)
+               " has no adjacent part number"
+               delimited by size into excpt-description.
+           write excpt-record.
+
+      * req 011: schematic_nums/schematic_indicator only hold 10000
+      * entries each; a schematic that needs more would silently
+      * corrupt the tables, so abort with a clear message instead.
+       report_table_overflow.
+           display "abend: schematic exceeds 10000-entry table "
+               "capacity at line " ws-curr_line_num
+               " - rerun with a larger schematic_nums/"
+               "schematic_indicator or split the input".
+           close f-input.
+      * req 036/driver review-fix: nonzero RETURN-CODE before STOP RUN
+      * so driver.cbl's return-code check actually sees the failure.
+           move 8 to return-code.
+           stop run.
 
        look_for_valid_parts.
 
@@ -144,47 +453,82 @@
 
       *         display "look on indexer "
       *         in-index(ws-i) " " in-line_number(ws-i)
+               move 0 to ws-symbol-found
       *top
                compute look_up_x = in-index(ws-i)
                compute look_up_y = in-line_number(ws-i) - 1
                perform look_up_part
                add loop_up_r to ws-sum
+               if loop_up_r not = 0 then
+                   move 1 to ws-symbol-found
+               end-if
 
       *top-right
                compute look_up_x = in-index(ws-i) + 1
                compute look_up_y = in-line_number(ws-i) - 1
                perform look_up_part
                add loop_up_r to ws-sum
+               if loop_up_r not = 0 then
+                   move 1 to ws-symbol-found
+               end-if
       *right
                compute look_up_x = in-index(ws-i) + 1
                compute look_up_y = in-line_number(ws-i)
                perform look_up_part
                add loop_up_r to ws-sum
+               if loop_up_r not = 0 then
+                   move 1 to ws-symbol-found
+               end-if
       *bottom-right
                compute look_up_x = in-index(ws-i) + 1
                compute look_up_y = in-line_number(ws-i) + 1
                perform look_up_part
                add loop_up_r to ws-sum
+               if loop_up_r not = 0 then
+                   move 1 to ws-symbol-found
+               end-if
       *bottom
                compute look_up_x = in-index(ws-i)
                compute look_up_y = in-line_number(ws-i) + 1
                perform look_up_part
                add loop_up_r to ws-sum
+               if loop_up_r not = 0 then
+                   move 1 to ws-symbol-found
+               end-if
       *bottom-left
                compute look_up_x = in-index(ws-i) - 1
                compute look_up_y = in-line_number(ws-i) + 1
                perform look_up_part
                add loop_up_r to ws-sum
+               if loop_up_r not = 0 then
+                   move 1 to ws-symbol-found
+               end-if
       *left
                compute look_up_x = in-index(ws-i) - 1
                compute look_up_y = in-line_number(ws-i)
                perform look_up_part
               add loop_up_r to ws-sum
+               if loop_up_r not = 0 then
+                   move 1 to ws-symbol-found
+               end-if
       *top-left
                compute look_up_x = in-index(ws-i) - 1
                compute look_up_y = in-line_number(ws-i) - 1
                perform look_up_part
                add loop_up_r to ws-sum
+               if loop_up_r not = 0 then
+                   move 1 to ws-symbol-found
+               end-if
+
+      * req 014/review-fix: in-char holds every non-digit, non-period
+      * character including plain blanks (load_schematic records any
+      * such column), so without this guard orphan_symbols.txt fills up
+      * with an entry for nearly every blank cell on the board instead
+      * of just real symbols.
+               if ws-symbol-found = 0
+                   and in-char(ws-i) not = space then
+                   perform report_orphan_symbol
+               end-if
 
            end-perform.
 
@@ -195,9 +539,14 @@
            if look_up_x > 0
                and look_up_y > 0
                and look_up_x < function length(input_line)
-               and look_up_y < ws-curr_line_num + 1 then
+               and look_up_y < ws-curr_line_num + 1
+               and lp-count(look_up_y) > 0 then
 
-               perform varying ws-j from 1 by 1 until ws-j > p-index
+      * req 013: only the parts recorded for this one line can
+      * possibly match, so scan that slice instead of 1 thru p-index.
+               perform varying ws-j from lp-start(look_up_y) by 1
+                   until ws-j > lp-start(look_up_y)
+                       + lp-count(look_up_y) - 1
 
                    if look_up_y = p-line_number(ws-j)
                        and look_up_x >= p-start_index(ws-j)
@@ -212,3 +561,100 @@
 
                end-perform
            end-if.
+
+       look_for_gear_ratios.
+
+           perform varying ws-i from 1 by 1 until ws-i > i-index
+
+               if in-char(ws-i) = '*' then
+                   move 0 to ws-gear-count
+                   move 0 to ws-gear-idx-1
+                   move 0 to ws-gear-idx-2
+
+      *top
+                   compute look_up_x = in-index(ws-i)
+                   compute look_up_y = in-line_number(ws-i) - 1
+                   perform look_up_part_gear
+      *top-right
+                   compute look_up_x = in-index(ws-i) + 1
+                   compute look_up_y = in-line_number(ws-i) - 1
+                   perform look_up_part_gear
+      *right
+                   compute look_up_x = in-index(ws-i) + 1
+                   compute look_up_y = in-line_number(ws-i)
+                   perform look_up_part_gear
+      *bottom-right
+                   compute look_up_x = in-index(ws-i) + 1
+                   compute look_up_y = in-line_number(ws-i) + 1
+                   perform look_up_part_gear
+      *bottom
+                   compute look_up_x = in-index(ws-i)
+                   compute look_up_y = in-line_number(ws-i) + 1
+                   perform look_up_part_gear
+      *bottom-left
+                   compute look_up_x = in-index(ws-i) - 1
+                   compute look_up_y = in-line_number(ws-i) + 1
+                   perform look_up_part_gear
+      *left
+                   compute look_up_x = in-index(ws-i) - 1
+                   compute look_up_y = in-line_number(ws-i)
+                   perform look_up_part_gear
+      *top-left
+                   compute look_up_x = in-index(ws-i) - 1
+                   compute look_up_y = in-line_number(ws-i) - 1
+                   perform look_up_part_gear
+
+                   if ws-gear-count = 2 then
+                       compute ws-gear-sum = ws-gear-sum
+                           + (ws-gear-part-1 * ws-gear-part-2)
+                   end-if
+               end-if
+
+           end-perform.
+
+       look_up_part_gear.
+      * like look_up_part, but doesn't consume p-in-sum (a part can
+      * be the neighbor of more than one gear) and tracks distinct
+      * part-number entries so the same part isn't counted twice for
+      * one gear (e.g. matched via both left and top-left).
+
+           move 0 to loop_up_r.
+           move 0 to loop_up_idx.
+
+           if look_up_x > 0
+               and look_up_y > 0
+               and look_up_x < function length(input_line)
+               and look_up_y < ws-curr_line_num + 1
+               and lp-count(look_up_y) > 0 then
+
+      * req 013: same line-indexed slice as look_up_part.
+               perform varying ws-j from lp-start(look_up_y) by 1
+                   until ws-j > lp-start(look_up_y)
+                       + lp-count(look_up_y) - 1
+
+                   if look_up_y = p-line_number(ws-j)
+                       and look_up_x >= p-start_index(ws-j)
+                       and look_up_x <= p-end_index(ws-j) then
+                       move part(ws-j) to loop_up_r
+                       move ws-j to loop_up_idx
+                       exit perform
+                   end-if
+
+               end-perform
+           end-if.
+
+           if loop_up_idx not = 0
+               and loop_up_idx not = ws-gear-idx-1
+               and loop_up_idx not = ws-gear-idx-2 then
+
+               add 1 to ws-gear-count
+               if ws-gear-count = 1 then
+                   move loop_up_r to ws-gear-part-1
+                   move loop_up_idx to ws-gear-idx-1
+               else
+                   if ws-gear-count = 2 then
+                       move loop_up_r to ws-gear-part-2
+                       move loop_up_idx to ws-gear-idx-2
+                   end-if
+               end-if
+           end-if.
