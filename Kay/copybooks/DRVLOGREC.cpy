@@ -0,0 +1,8 @@
+      * shared batch-driver log record layout (req 036)
+      * one line per step run by the driver job.
+           01 drv-record.
+               02 drv-program     pic x(20).
+               02 drv-day         pic x(6).
+               02 drv-start-time  pic x(6).
+               02 drv-end-time    pic x(6).
+               02 drv-return-code pic s9(9).
