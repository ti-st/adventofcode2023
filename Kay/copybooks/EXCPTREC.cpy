@@ -0,0 +1,7 @@
+      * shared exception-log record layout (req 003, req 042)
+      * one line per data-quality issue found by any day program.
+           01 excpt-record.
+               02 excpt-program     pic x(20).
+               02 excpt-day         pic x(6).
+               02 excpt-locator     pic x(20).
+               02 excpt-description pic x(100).
