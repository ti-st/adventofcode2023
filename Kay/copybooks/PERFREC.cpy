@@ -0,0 +1,8 @@
+      * shared performance-log record layout (req 041)
+      * one line per run, appended by every day program.
+           01 perf-record.
+               02 perf-program       pic x(20).
+               02 perf-day           pic x(6).
+               02 perf-start-time    pic x(6).
+               02 perf-end-time      pic x(6).
+               02 perf-elapsed-secs  pic 9(9).
