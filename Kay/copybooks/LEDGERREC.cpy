@@ -0,0 +1,7 @@
+      * shared results-ledger record layout (req 037)
+      * one line per final answer, appended by every day program.
+           01 ledger-record.
+               02 ledger-program     pic x(20).
+               02 ledger-day         pic x(6).
+               02 ledger-part        pic x(6).
+               02 ledger-value       pic 9(18).
