@@ -6,8 +6,37 @@
        environment division.
            input-output section.
            file-control.
-           select f-input assign to "../input.txt"
+      * req 040: assign is dynamic, same JCL-style DD pattern as
+      * day01, so the regression harness can point this run at a
+      * sample document without recompiling or touching the real
+      * ../input.txt.
+           select f-input assign to dynamic ws-input-path
+           organization is line sequential
+           file status is ws-input-fs.
+      * req 005: red/green/blue cube maximums come from this control
+      * record instead of being hardcoded, so a bag-content change
+      * doesn't need a recompile. Falls back to the 12/13/14 bag
+      * when the control file isn't present.
+           select f-control assign to "../cube_limits.txt"
+           organization is line sequential
+           file status is ws-ctrl-fs.
+           select f-exception assign to "../exception_log.txt"
+           organization is line sequential
+           file status is ws-excpt-fs.
+      * req 008: per-game minimum cube requirement, one record per
+      * game_id, so "minimum bag for game N" can be answered without
+      * rerunning the program.
+           select f-minbag assign to "../game_min_cubes.txt"
            organization is line sequential.
+      * req 037: shared results ledger, same open-extend idiom as
+      * f-exception above - one line appended per run.
+           select f-ledger assign to "../results_ledger.txt"
+           organization is line sequential
+           file status is ws-ledger-fs.
+      * req 041: common performance log, same open-extend idiom.
+           select f-perf assign to "../perf_log.txt"
+           organization is line sequential
+           file status is ws-perf-fs.
 
        data division.
            file section.
@@ -15,8 +44,42 @@
            fd f-input.
            01 input_line pic x(200).
 
+           fd f-control.
+           01 ctrl-line pic x(80).
+
+           fd f-exception.
+           copy EXCPTREC.
+
+           fd f-minbag.
+           01 minbag-record pic x(80).
+
+           fd f-ledger.
+           copy LEDGERREC.
+
+           fd f-perf.
+           copy PERFREC.
+
            working-storage section.
 
+           01 ws-input-fs pic xx.
+           01 ws-ctrl-fs pic xx.
+           01 ws-excpt-fs pic xx.
+           01 ws-minbag-line pic x(80).
+
+      * req 040: JCL-style DD, same convention as day01's CAL_INPUT_DD.
+           01 ws-input-path pic x(250) value "../input.txt".
+
+      * req 037: shared results ledger bookkeeping.
+           01 ws-ledger-fs pic xx.
+
+      * req 041: common performance log bookkeeping.
+           01 ws-perf-fs pic xx.
+           01 ws-perf-start-secs pic 9(9).
+           01 ws-perf-end-secs pic 9(9).
+           01 ws-perf-start-time pic x(6).
+           01 ws-perf-end-time pic x(6).
+           01 ws-cur-date pic x(21).
+
            01 ws-f_split.
                02 ws-game_id_split pic x(200)
                occurs 2 times indexed by j.
@@ -63,15 +126,45 @@
 
            01 ws-sum-ext pic 9(9).
 
+           01 ws-overage pic 9(9).
+
+      * req 009: leaderboard of the biggest games seen this run,
+      * ranked by combined minimum cube count, highest first.
+           01 ws-combined pic 9(9).
+           01 ws-leaderboard.
+               02 lb-entry occurs 5 times indexed by lb-i.
+                   03 lb-game_id pic 9(9) value 0.
+                   03 lb-combined pic 9(9) value 0.
+           01 ws-lb-m pic 9(9).
+
        procedure division.
 
-           move 12 to ws-red_max.
-           move 13 to ws-green_max.
-           move 14 to ws-blue_max.
+           perform start_perf_timer.
+
+           accept ws-input-path from environment "ELFGAME_INPUT_DD".
+           if ws-input-path = spaces
+               move "../input.txt" to ws-input-path
+           end-if.
+
+           perform read_cube_limits.
 
            move 0 to ws-sum.
 
            open input f-input.
+           if ws-input-fs not = "00" then
+               display "input file not found/not readable: "
+                   function trim(ws-input-path)
+                   " (status " ws-input-fs ")"
+      * req 036/driver review-fix: nonzero RETURN-CODE before STOP RUN
+      * so driver.cbl's return-code check actually sees the failure.
+               move 8 to return-code
+               stop run
+           end-if.
+           open extend f-exception.
+           if ws-excpt-fs = "35" then
+               open output f-exception
+           end-if.
+           open output f-minbag.
            perform until ws-eof = 'Y'
                read f-input into input_line at
                end move 'Y' to ws-eof
@@ -82,9 +175,111 @@
            end-perform.
            display "sum " ws-sum.
            display "sum ext" ws-sum-ext.
+           display "biggest-game leaderboard (combined min cubes):".
+           perform varying ws-lb-m from 1 by 1 until ws-lb-m > 5
+               if lb-combined(ws-lb-m) > 0 then
+                   display "  #" ws-lb-m " game " lb-game_id(ws-lb-m)
+                       " combined " lb-combined(ws-lb-m)
+               end-if
+           end-perform.
+           perform append_ledger.
+           perform stop_perf_timer.
            close f-input.
+           close f-exception.
+           close f-minbag.
            stop run.
 
+      * req 037: append this run's final answers (both parts - this
+      * program computes ws-sum and ws-sum-ext together) to the shared
+      * results ledger, same open-extend idiom as f-exception.
+       append_ledger.
+           open extend f-ledger.
+           if ws-ledger-fs = "35" then
+               open output f-ledger
+           end-if.
+           move "ELFGAME" to ledger-program.
+           move "day02" to ledger-day.
+           move "part1" to ledger-part.
+           move ws-sum to ledger-value.
+           write ledger-record.
+           move "part2" to ledger-part.
+           move ws-sum-ext to ledger-value.
+           write ledger-record.
+           close f-ledger.
+
+      * req 041: mark the run's start time and seconds-past-midnight,
+      * so stop_perf_timer can compute elapsed run time at the end.
+       start_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-start-time.
+           compute ws-perf-start-secs = function seconds-past-midnight.
+
+      * req 041: append start time, end time, and elapsed run time (in
+      * seconds) to the common performance log, same open-extend idiom
+      * as f-exception/f-ledger above.
+       stop_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-end-time.
+           compute ws-perf-end-secs = function seconds-past-midnight.
+
+           open extend f-perf.
+           if ws-perf-fs = "35" then
+               open output f-perf
+           end-if.
+           move "ELFGAME" to perf-program.
+           move "day02" to perf-day.
+           move ws-perf-start-time to perf-start-time.
+           move ws-perf-end-time to perf-end-time.
+           if ws-perf-end-secs >= ws-perf-start-secs then
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs - ws-perf-start-secs
+           else
+      * req 041: a run that crosses midnight would otherwise go
+      * negative - 86400 seconds/day puts it back in range.
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs + 86400 - ws-perf-start-secs
+           end-if.
+           write perf-record.
+           close f-perf.
+
+       report_too_many_rounds.
+           display "warning: game " ws-game_id
+               " has more than 30 reveals, extra reveals ignored".
+           move "ELFGAME" to excpt-program.
+           move "day02" to excpt-day.
+           move ws-game_id to excpt-locator.
+           move "game exceeds 30-round table capacity"
+               to excpt-description.
+           write excpt-record.
+
+       read_cube_limits.
+           move 12 to ws-red_max.
+           move 13 to ws-green_max.
+           move 14 to ws-blue_max.
+
+           open input f-control.
+           if ws-ctrl-fs = "00" then
+               read f-control into ctrl-line
+               if ws-ctrl-fs = "00"
+                   move function numval(function trim(ctrl-line))
+                       to ws-red_max
+               end-if
+
+               read f-control into ctrl-line
+               if ws-ctrl-fs = "00"
+                   move function numval(function trim(ctrl-line))
+                       to ws-green_max
+               end-if
+
+               read f-control into ctrl-line
+               if ws-ctrl-fs = "00"
+                   move function numval(function trim(ctrl-line))
+                       to ws-blue_max
+               end-if
+
+               close f-control
+           end-if.
+
        tran_line.
       *    split gamevesion and game play
            move 0 to ws-i.
@@ -118,10 +313,17 @@
                if ws-game_id_split(2)(ws-sub:1) = ';' then
                    add 1 to ws-index
 
-                   compute ws-i = ws-sub - ws-start
+      * req 007: a game with more than 30 reveals would overrun
+      * ws-game_play_split/rounds; warn and drop the extras instead
+      * of writing past the table.
+                   if ws-index > 30 then
+                       perform report_too_many_rounds
+                   else
+                       compute ws-i = ws-sub - ws-start
 
-                   move  ws-game_id_split(2)(ws-start:ws-i)
-                       to ws-game_play_split(ws-index)
+                       move  ws-game_id_split(2)(ws-start:ws-i)
+                           to ws-game_play_split(ws-index)
+                   end-if
 
                    compute ws-start = ws-sub + 1
 
@@ -129,12 +331,19 @@
            end-perform.
 
            add 1 to ws-index.
-           compute ws-i = ws-sub - ws-start.
-           move  ws-game_id_split(2)(ws-start:ws-i)
-               to ws-game_play_split(ws-index).
+           if ws-index > 30 then
+               perform report_too_many_rounds
+           else
+               compute ws-i = ws-sub - ws-start
+               move  ws-game_id_split(2)(ws-start:ws-i)
+                   to ws-game_play_split(ws-index)
+           end-if.
 
 
            move ws-index to ws-j.
+           if ws-j > 30 then
+               move 30 to ws-j
+           end-if.
            move 0 to ws-i.
 
 
@@ -201,7 +410,30 @@
                if blues(ws-i) > ws-blue_max
                    or reds(ws-i) > ws-red_max
                    or greens(ws-i) > ws-green_max then
-                   display "game " ws-game_id " invalid"
+      * req 006: say which color/round exceeded the limit and by
+      * how much, so a bad reveal can be told apart from a real
+      * bag change.
+                   if blues(ws-i) > ws-blue_max then
+                       compute ws-overage = blues(ws-i) - ws-blue_max
+                       display "game " ws-game_id " invalid: round "
+                           ws-i " blue " blues(ws-i)
+                           " exceeds max " ws-blue_max " by "
+                           ws-overage
+                   end-if
+                   if reds(ws-i) > ws-red_max then
+                       compute ws-overage = reds(ws-i) - ws-red_max
+                       display "game " ws-game_id " invalid: round "
+                           ws-i " red " reds(ws-i)
+                           " exceeds max " ws-red_max " by "
+                           ws-overage
+                   end-if
+                   if greens(ws-i) > ws-green_max then
+                       compute ws-overage = greens(ws-i) - ws-green_max
+                       display "game " ws-game_id " invalid: round "
+                           ws-i " green " greens(ws-i)
+                           " exceeds max " ws-green_max " by "
+                           ws-overage
+                   end-if
                    move 1 to ws-inval
                    move 31 to ws-i
                end-if
@@ -232,4 +464,32 @@
 
            compute ws-sum-ext
                = ws-sum-ext
-               + (ws-blue_high * ws-red_high * ws-green_high).
\ No newline at end of file
+               + (ws-blue_high * ws-red_high * ws-green_high).
+
+           move spaces to ws-minbag-line.
+           string "game " ws-game_id
+               " min-blue=" ws-blue_high
+               " min-red=" ws-red_high
+               " min-green=" ws-green_high
+               delimited by size into ws-minbag-line.
+           move ws-minbag-line to minbag-record.
+           write minbag-record.
+
+           compute ws-combined
+               = ws-blue_high + ws-red_high + ws-green_high.
+           perform update_leaderboard.
+
+       update_leaderboard.
+      * insertion into the fixed top-5 table, highest combined first
+           perform varying ws-lb-m from 1 by 1 until ws-lb-m > 5
+               if ws-combined > lb-combined(ws-lb-m) then
+                   perform varying lb-i from 5 by -1
+                       until lb-i = ws-lb-m
+                       move lb-game_id(lb-i - 1) to lb-game_id(lb-i)
+                       move lb-combined(lb-i - 1) to lb-combined(lb-i)
+                   end-perform
+                   move ws-game_id to lb-game_id(ws-lb-m)
+                   move ws-combined to lb-combined(ws-lb-m)
+                   move 6 to ws-lb-m
+               end-if
+           end-perform.
\ No newline at end of file
