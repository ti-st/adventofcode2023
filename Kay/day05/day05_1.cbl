@@ -6,8 +6,55 @@
        environment division.
            input-output section.
            file-control.
-           select f-input assign to "../input.txt"
+      * req 040: assign is dynamic, same JCL-style DD pattern as
+      * day01/day04, so the regression harness can point this run at
+      * a sample document without recompiling or touching the real
+      * ../input.txt.
+           select f-input assign to dynamic ws-input-path
+           organization is line sequential
+           file status is ws-input-fs.
+      * req 026: optional control file naming a target location number
+      * to reverse-lookup, same config-file-with-a-default convention
+      * as cube_limits.txt/card_lookup.txt - absent means "forward run
+      * only".
+           select f-reverse assign to "../reverse_lookup.txt"
+           organization is line sequential
+           file status is ws-rev-fs.
+      * req 028: intermediate work file holding the almanac's already-
+      * parsed map tables, so re-running against a new seed list
+      * doesn't require re-parsing the whole almanac text - present
+      * means "load the cache instead of the main parse loop".
+      * review-fix: named distinctly from day05_2.cbl's own cache file -
+      * the two programs' cache-record layouts are incompatible
+      * (index-based here vs range-based there), and driver.cbl/
+      * harness.cbl run both programs back to back out of the same
+      * directory, so a shared filename meant each program could load
+      * and trust the other's cache as if it were its own.
+           select f-cache assign to "../almanac_cache_seeds.txt"
+           organization is line sequential
+           file status is ws-cache-fs.
+      * req 030: optional control file naming one ad-hoc seed to look up
+      * through walk_maps's chain, same config-file-with-a-default
+      * convention as ../reverse_lookup.txt above - absent means "just
+      * run the seeds from the almanac's header line".
+           select f-seed-lookup assign to "../seed_lookup.txt"
+           organization is line sequential
+           file status is ws-seed-lookup-fs.
+      * req 029: the sorted destination table at the end of the run
+      * used to go no further than a debug DISPLAY of the whole table
+      * and a single element - give it a real report file, same
+      * select/fd-without-file-status style as day01's f-detail.
+           select f-report assign to "../destination_report.txt"
            organization is line sequential.
+      * req 037: shared results ledger, same open-extend idiom as
+      * f-exception elsewhere - one line appended per run.
+           select f-ledger assign to "../results_ledger.txt"
+           organization is line sequential
+           file status is ws-ledger-fs.
+      * req 041: common performance log, same open-extend idiom.
+           select f-perf assign to "../perf_log.txt"
+           organization is line sequential
+           file status is ws-perf-fs.
 
        data division.
            file section.
@@ -15,58 +62,87 @@
            fd f-input.
            01 input_line pic x(300).
 
-           working-storage section.
-
-           01 seeds.
-               02 seed pic 9(9) occurs 21 times indexed by i.
+           fd f-reverse.
+           01 reverse-line pic x(20).
 
-           01 destinations.
-               02 dest pic 9(12) occurs 21 times indexed by j.
+           fd f-cache.
+           01 cache-record pic x(50).
 
-           01 seed_to_soil_map.
-               02 seed_to_soil occurs 200 times.
-                   03 sts_src_index pic 9(12).
-                   03 sts_dest_index pic 9(12).
-                   03 sts_len pic 9(12).
+           fd f-report.
+           01 report-line pic x(80).
 
+           fd f-seed-lookup.
+           01 seed-lookup-line pic x(20).
 
-           01 soil_to_fertilizer_map.
-               02 soil_to_fertilizer occurs 200 times.
-                   03 stf_src_index pic 9(12).
-                   03 stf_dest_index pic 9(12).
-                   03 stf_len pic 9(12).
+           fd f-ledger.
+           copy LEDGERREC.
 
-           01 fertilizer-to-water_map.
-               02 fertilizer-to-water occurs 200 times.
-                   03 ftw_src_index pic 9(12).
-                   03 ftw_dest_index pic 9(12).
-                   03 ftw_len pic 9(12).
+           fd f-perf.
+           copy PERFREC.
 
-           01 water-to-light_map.
-               02 water-to-light occurs 200 times.
-                   03 wtl_src_index pic 9(12).
-                   03 wtl_dest_index pic 9(12).
-                   03 wtl_len pic 9(12).
-
-           01 light-to-temperature_map.
-               02 light-to-temperature occurs 200 times.
-                   03 ltt_src_index pic 9(12).
-                   03 ltt_dest_index pic 9(12).
-                   03 ltt_len pic 9(12).
-
-           01 temperature-to-humidity_map.
-               02 temperature-to-humidity occurs 200 times.
-                   03 tth_src_index pic 9(12).
-                   03 tth_dest_index pic 9(12).
-                   03 tth_len pic 9(12).
+           working-storage section.
 
+           01 seeds.
+               02 seed pic 9(9) occurs 21 times indexed by i.
 
-           01 humidity-to-location_map.
-               02 humidity-to-location occurs 200 times.
-                   03 htl_src_index pic 9(12).
-                   03 htl_dest_index pic 9(12).
-                   03 htl_len pic 9(12).
+           01 destinations.
+               02 dest pic 9(12) occurs 21 times indexed by j.
 
+      * req 025: one generic table of the seven almanac stages, in
+      * file order, replacing the seven separately-named *_map groups
+      * (seed_to_soil_map, soil_to_fertilizer_map, ...) that each fed
+      * their own copy-pasted lookup paragraph - adding or dropping a
+      * stage next season is now a change to this table's bounds, not
+      * a new 01-group and a new paragraph wired into the chain.
+           01 maps_table.
+               02 map_stage occurs 7 times.
+                   03 map_src_index pic 9(12) occurs 200 times.
+                   03 map_dest_index pic 9(12) occurs 200 times.
+                   03 map_len pic 9(12) occurs 200 times.
+
+           01 ws-stage-count pic 9(9) value 0.
+           01 ws-stage pic 9(9).
+
+      * req 039: file-status check on f-input's OPEN, same as every
+      * other day program - this was the one remaining OPEN without it.
+           01 ws-input-fs pic xx.
+
+      * req 040: JCL-style DD, same convention as day01's CAL_INPUT_DD.
+           01 ws-input-path pic x(250) value "../input.txt".
+
+      * req 037: shared results ledger bookkeeping.
+           01 ws-ledger-fs pic xx.
+
+      * req 041: common performance log bookkeeping.
+           01 ws-perf-fs pic xx.
+           01 ws-perf-start-secs pic 9(9).
+           01 ws-perf-end-secs pic 9(9).
+           01 ws-perf-start-time pic x(6).
+           01 ws-perf-end-time pic x(6).
+           01 ws-cur-date pic x(21).
+
+      * req 026: reverse what-if lookup - given a target location,
+      * walk maps_table from the last stage (humidity-to-location)
+      * back to the first (seed-to-soil) to find the candidate seed.
+           01 ws-rev-fs pic xx.
+           01 ws-target-loc pic 9(12).
+           01 ws-candidate pic 9(12).
+
+      * req 030: ad-hoc single-seed lookup - given one seed value in the
+      * optional ../seed_lookup.txt control file, walk it through the
+      * same forward maps_table chain walk_maps uses without disturbing
+      * the seeds/destinations tables built from the almanac's header.
+           01 ws-seed-lookup-fs pic xx.
+           01 ws-lookup-seed pic 9(12).
+           01 ws-lookup-result pic 9(12).
+
+      * req 028: almanac map-table cache.
+           01 ws-cache-fs pic xx.
+           01 ws-cache-eof pic a(1).
+           01 ws-cache-available pic 9 value 0.
+           01 ws-cache-loaded pic 9 value 0.
+           01 ws-cache-stage pic 999.
+           01 ws-cache-entry pic 999.
 
 
            01 ws-i pic 9(12).
@@ -75,8 +151,6 @@
 
            01 ws-transf pic 9(12).
 
-           01 ws-found pic 9.
-
            01 ws-seed_temp pic x(200).
            01 ws-temp_c pic x(200).
 
@@ -93,20 +167,28 @@
 
            01 r_mode pic x(80) value "search".
 
-           01 maps pic x(80).
-               88 is_sts value "seed-to-soil map:".
-               88 is_stf value "soil-to-fertilizer map:".
-               88 is_ftw value "fertilizer-to-water map:".
-               88 is_wtl value "water-to-light map:".
-               88 is_ltt value "light-to-temperature map:".
-               88 is_tth value "temperature-to-humidity map:".
-               88 is_htl value "humidity-to-location map:".
-
 
        procedure division.
 
+           perform start_perf_timer.
+
+           accept ws-input-path from environment "SEEDS_INPUT_DD".
+           if ws-input-path = spaces
+               move "../input.txt" to ws-input-path
+           end-if.
+
            open input f-input.
-           perform until ws-eof = 'Y'
+           if ws-input-fs not = "00" then
+               display "input file not found/not readable: "
+                   function trim(ws-input-path)
+                   " (status " ws-input-fs ")"
+      * req 036/driver review-fix: nonzero RETURN-CODE before STOP RUN
+      * so driver.cbl's return-code check actually sees the failure.
+               move 8 to return-code
+               stop run
+           end-if.
+           perform check_almanac_cache.
+           perform until ws-eof = 'Y' or ws-cache-loaded = 1
                read f-input into input_line at
                end move 'Y' to ws-eof
                not at end
@@ -114,78 +196,111 @@
                if ws-first_line = 1 then
                    move 0 to ws-first_line
                    perform read_seed_nums
-               end-if
-
-               if input_line(1:1) not = space then
-                   if r_mode = "search" then
-                       move input_line to maps
-                       move input_line to r_mode
-                       move 0 to ws-i
-                   else
-      * read values
-                       add 1 to ws-i
-                       unstring input_line delimited by space
-                           into dest_range, src_range, range_len
-                       end-unstring
-      * check mode
-                       evaluate true
-                           when is_sts
-                               move dest_range to sts_dest_index(ws-i)
-                               move src_range to sts_src_index(ws-i)
-                               move range_len to sts_len(ws-i)
-                           when is_stf
-                               move dest_range to stf_dest_index(ws-i)
-                               move src_range to stf_src_index(ws-i)
-                               move range_len to stf_len(ws-i)
-                           when is_ftw
-                               move dest_range to ftw_dest_index(ws-i)
-                               move src_range to ftw_src_index(ws-i)
-                               move range_len to ftw_len(ws-i)
-                           when is_wtl
-                               move dest_range to wtl_dest_index(ws-i)
-                               move src_range to wtl_src_index(ws-i)
-                               move range_len to wtl_len(ws-i)
-                           when is_ltt
-                               move dest_range to ltt_dest_index(ws-i)
-                               move src_range to ltt_src_index(ws-i)
-                               move range_len to ltt_len(ws-i)
-                           when is_tth
-                               move dest_range to tth_dest_index(ws-i)
-                               move src_range to tth_src_index(ws-i)
-                               move range_len to tth_len(ws-i)
-                           when is_htl
-                               move dest_range to htl_dest_index(ws-i)
-                               move src_range to htl_src_index(ws-i)
-                               move range_len to htl_len(ws-i)
-                           when other
-                               move "search" to r_mode
-                       end-evaluate
+      * req 028: the almanac's map tables are already loaded from
+      * cache - no need to read any further than the seeds line.
+                   if ws-cache-available = 1 then
+                       move 1 to ws-cache-loaded
                    end-if
+      * req 025: the "seeds:" header line just parsed above is not an
+      * almanac stage header - skip the stage-table logic below for
+      * it, else it would count as a bogus empty stage and push every
+      * real map's data into the wrong maps_table slot.
                else
-                   move "search" to r_mode
+                   if input_line(1:1) not = space then
+                       if r_mode = "search" then
+      * one more stage header seen - maps_table grows by a stage
+      * instead of needing a new named map group to hold it.
+                           add 1 to ws-stage-count
+                           move input_line to r_mode
+                           move 0 to ws-i
+                       else
+      * read values
+                           add 1 to ws-i
+                           unstring input_line delimited by space
+                               into dest_range, src_range, range_len
+                           end-unstring
+                           move dest_range
+                               to map_dest_index(ws-stage-count, ws-i)
+                           move src_range
+                               to map_src_index(ws-stage-count, ws-i)
+                           move range_len
+                               to map_len(ws-stage-count, ws-i)
+                       end-if
+                   else
+                       move "search" to r_mode
+                   end-if
                end-if
 
       *         display y-num(1)
 
            end-perform.
 
-      *     display soil_to_fertilizer_map.
-      *     display fertilizer-to-water_map.
-      *     display water-to-light_map.
-      *     display light-to-temperature_map.
-      *     display temperature-to-humidity_map.
-      *     display humidity-to-location_map.
+           if ws-cache-available not = 1 then
+               perform write_almanac_cache
+           end-if.
 
-           perform get_index_sts.
+           perform walk_maps.
+           perform reverse_lookup.
+           perform single_seed_lookup.
 
            sort dest on ascending.
-           display destinations.
-           display dest(2).
+           perform write_destination_report.
 
            display "sum " ws-sum.
+           perform append_ledger.
+           perform stop_perf_timer.
            close f-input.
            stop run.
 
+      * req 037: append this run's final answer to the shared results
+      * ledger, same open-extend idiom as f-exception elsewhere.
+       append_ledger.
+           open extend f-ledger.
+           if ws-ledger-fs = "35" then
+               open output f-ledger
+           end-if.
+           move "SEEDS" to ledger-program.
+           move "day05" to ledger-day.
+           move "part1" to ledger-part.
+           move ws-sum to ledger-value.
+           write ledger-record.
+           close f-ledger.
+
+      * req 041: mark the run's start time and seconds-past-midnight,
+      * so stop_perf_timer can compute elapsed run time at the end.
+       start_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-start-time.
+           compute ws-perf-start-secs = function seconds-past-midnight.
+
+      * req 041: append start time, end time, and elapsed run time (in
+      * seconds) to the common performance log, same open-extend idiom
+      * as f-exception/f-ledger elsewhere.
+       stop_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-end-time.
+           compute ws-perf-end-secs = function seconds-past-midnight.
+
+           open extend f-perf.
+           if ws-perf-fs = "35" then
+               open output f-perf
+           end-if.
+           move "SEEDS" to perf-program.
+           move "day05" to perf-day.
+           move ws-perf-start-time to perf-start-time.
+           move ws-perf-end-time to perf-end-time.
+           if ws-perf-end-secs >= ws-perf-start-secs then
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs - ws-perf-start-secs
+           else
+      * req 041: a run that crosses midnight would otherwise go
+      * negative - 86400 seconds/day puts it back in range.
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs + 86400 - ws-perf-start-secs
+           end-if.
+           write perf-record.
+           close f-perf.
+
        read_seed_nums.
            set i to 1.
            unstring input_line delimited by ':'
@@ -209,103 +324,170 @@
 
            display "seeds " seeds.
 
-       get_index_sts.
+      * req 028: if a prior run already cached the parsed almanac,
+      * load maps_table straight from it instead of scanning the raw
+      * almanac text again.
+       check_almanac_cache.
+           open input f-cache.
+           if ws-cache-fs = "00" then
+               move 1 to ws-cache-available
+               move 0 to ws-stage-count
+               move 'N' to ws-cache-eof
+               perform until ws-cache-eof = 'Y'
+                   read f-cache into cache-record at
+                   end move 'Y' to ws-cache-eof
+                   not at end
+                       move cache-record(1:3) to ws-cache-stage
+                       move cache-record(4:3) to ws-cache-entry
+                       move cache-record(7:12) to
+                           map_src_index(ws-cache-stage, ws-cache-entry)
+                       move cache-record(19:12) to
+                           map_dest_index(ws-cache-stage,
+                               ws-cache-entry)
+                       move cache-record(31:12) to
+                           map_len(ws-cache-stage, ws-cache-entry)
+                       if ws-cache-stage > ws-stage-count then
+                           move ws-cache-stage to ws-stage-count
+                       end-if
+               end-perform
+               close f-cache
+           end-if.
+
+      * req 028: a clean parse of the raw almanac writes the result
+      * out so the next run can skip straight to check_almanac_cache's
+      * load instead of re-parsing the text.
+       write_almanac_cache.
+           open output f-cache.
+           perform varying ws-stage from 1 by 1
+               until ws-stage > ws-stage-count
+               perform varying ws-j from 1 by 1
+                   until map_len(ws-stage, ws-j) = 0
+                   move ws-stage to ws-cache-stage
+                   move ws-j to ws-cache-entry
+                   move spaces to cache-record
+                   string ws-cache-stage ws-cache-entry
+                       map_src_index(ws-stage, ws-j)
+                       map_dest_index(ws-stage, ws-j)
+                       map_len(ws-stage, ws-j)
+                       delimited by size into cache-record
+                   write cache-record
+               end-perform
+           end-perform.
+           close f-cache.
+
+      * req 025: one generic paragraph walking maps_table in order,
+      * replacing the old hardcoded chain (get_index_sts performing
+      * get_index_stf performing get_index_ftw ... through
+      * get_index_htl) - adding or removing a stage next season is a
+      * change to maps_table/ws-stage-count, not a new paragraph and
+      * a rewired call chain.
+       walk_maps.
            set i to 1.
 
            perform varying i from 1 by 1 until seed(i) = 0
-               display "seed "seed(i)
-               move 0 to ws-found
-               perform varying ws-i from 1 by 1 until ws-i > 200
-                   compute ws-k = seed(i) - sts_src_index(ws-i)
-                   if ws-k >= 0 and ws-k <= sts_len(ws-i) then
-                       compute ws-transf = ws-k + sts_dest_index(ws-i)
-                       perform get_index_stf
-                   end-if
+               display "seed " seed(i)
+               move seed(i) to ws-transf
+               perform varying ws-stage from 1 by 1
+                   until ws-stage > ws-stage-count
+                   display "trans " ws-transf
+                   perform varying ws-j from 1 by 1
+                       until map_len(ws-stage, ws-j) = 0
+                       compute ws-k =
+                           ws-transf - map_src_index(ws-stage, ws-j)
+                       if ws-k >= 0
+                           and ws-k <= map_len(ws-stage, ws-j) then
+                           compute ws-transf =
+                               ws-k + map_dest_index(ws-stage, ws-j)
+                           exit perform
+                       end-if
+                   end-perform
                end-perform
-               if ws-found not = 1 then
-                   move seed(i) to ws-transf
-                   perform get_index_stf
-               end-if
+               display "dest " ws-transf " index " i
+               move ws-transf to dest(i)
            end-perform.
 
-       get_index_stf.
-           display "trans " ws-transf
-           perform varying ws-j from 1 by 1 until ws-j > 200
-               compute ws-k = ws-transf - stf_src_index(ws-j)
-               if ws-k >= 0 and ws-k <= stf_len(ws-j) then
-                   compute ws-transf = ws-k + stf_dest_index(ws-j)
-                   perform get_index_ftw
-                   exit paragraph
-               end-if
-           end-perform
-
-           perform get_index_ftw.
-
-       get_index_ftw.
-           display "trans " ws-transf
-           perform varying ws-j from 1 by 1 until ws-j > 200
-               compute ws-k = ws-transf - ftw_src_index(ws-j)
-               if ws-k >= 0 and ws-k <= ftw_len(ws-j) then
-                   compute ws-transf = ws-k + ftw_dest_index(ws-j)
-                   perform get_index_wtl
-                   exit paragraph
-               end-if
-           end-perform
-
-           perform get_index_wtl.
-
-       get_index_wtl.
-           display "trans " ws-transf
-           perform varying ws-j from 1 by 1 until ws-j > 200
-               compute ws-k = ws-transf - wtl_src_index(ws-j)
-               if ws-k >= 0 and ws-k <= wtl_len(ws-j) then
-                   compute ws-transf = ws-k + wtl_dest_index(ws-j)
-                   perform get_index_ltt
-                   exit paragraph
-               end-if
-           end-perform
-
-           perform get_index_ltt.
-
-       get_index_ltt.
-           display "trans " ws-transf
-           perform varying ws-j from 1 by 1 until ws-j > 200
-               compute ws-k = ws-transf - ltt_src_index(ws-j)
-               if ws-k >= 0 and ws-k <= ltt_len(ws-j) then
-                   compute ws-transf = ws-k + ltt_dest_index(ws-j)
-                   perform get_index_tth
-                   exit paragraph
-               end-if
-           end-perform
-
-           perform get_index_tth.
-
-       get_index_tth.
-           display "trans " ws-transf
-           perform varying ws-j from 1 by 1 until ws-j > 200
-               compute ws-k = ws-transf - tth_src_index(ws-j)
-               if ws-k >= 0 and ws-k <= tth_len(ws-j) then
-                   compute ws-transf = ws-k + tth_dest_index(ws-j)
-                   perform get_index_htl
-                   exit paragraph
-               end-if
-           end-perform.
+      * req 026: given a target location number in the optional
+      * ../reverse_lookup.txt control file, walk maps_table backward
+      * (stage ws-stage-count downto 1) to report the candidate seed
+      * that would produce it, instead of brute-forcing every seed.
+       reverse_lookup.
+           open input f-reverse.
+           if ws-rev-fs not = "00" then
+               display "no ../reverse_lookup.txt - skipping reverse "
+                   "seed lookup"
+           else
+               read f-reverse into reverse-line
+               close f-reverse
+               move function numval(reverse-line) to ws-target-loc
+               move ws-target-loc to ws-candidate
+
+               perform varying ws-stage from ws-stage-count by -1
+                   until ws-stage < 1
+                   perform varying ws-j from 1 by 1
+                       until map_len(ws-stage, ws-j) = 0
+                       compute ws-k =
+                           ws-candidate - map_dest_index(ws-stage, ws-j)
+                       if ws-k >= 0
+                           and ws-k <= map_len(ws-stage, ws-j) then
+                           compute ws-candidate =
+                               ws-k + map_src_index(ws-stage, ws-j)
+                           exit perform
+                       end-if
+                   end-perform
+      * no matching entry at this stage means the value passes through
+      * unchanged, same identity-mapping rule the forward walk uses.
+               end-perform
 
-           perform get_index_htl.
-
-       get_index_htl.
-           display "trans " ws-transf
-           perform varying ws-j from 1 by 1 until ws-j > 200
-               compute ws-k = ws-transf - htl_src_index(ws-j)
-               if ws-k >= 0 and ws-k <= htl_len(ws-j) then
-                   compute ws-transf = ws-k + htl_dest_index(ws-j)
-                   display "dest " ws-transf " index " i
-                   move ws-transf to dest(i)
-                   move 1 to ws-found
-                   exit paragraph
-               end-if
-           end-perform
+               display "location " ws-target-loc
+                   " reverse-maps to candidate seed " ws-candidate
+           end-if.
+
+      * req 030: answer "what does seed N map to" for one ad-hoc seed
+      * named in ../seed_lookup.txt, without editing the almanac file
+      * or the "seeds:" header - walks the same maps_table chain as
+      * walk_maps, stage 1 thru ws-stage-count, against a scratch
+      * value instead of the seeds/destinations tables.
+       single_seed_lookup.
+           open input f-seed-lookup.
+           if ws-seed-lookup-fs not = "00" then
+               display "no ../seed_lookup.txt - skipping single-seed "
+                   "lookup"
+           else
+               read f-seed-lookup into seed-lookup-line
+               close f-seed-lookup
+               move function numval(seed-lookup-line) to ws-lookup-seed
+               move ws-lookup-seed to ws-lookup-result
+
+               perform varying ws-stage from 1 by 1
+                   until ws-stage > ws-stage-count
+                   perform varying ws-j from 1 by 1
+                       until map_len(ws-stage, ws-j) = 0
+                       compute ws-k = ws-lookup-result
+                           - map_src_index(ws-stage, ws-j)
+                       if ws-k >= 0
+                           and ws-k <= map_len(ws-stage, ws-j) then
+                           compute ws-lookup-result =
+                               ws-k + map_dest_index(ws-stage, ws-j)
+                           exit perform
+                       end-if
+                   end-perform
+               end-perform
 
-           display "dest " ws-transf.
-           move ws-transf to dest(i)
-           move 1 to ws-found.
+               display "seed " ws-lookup-seed " maps to location "
+                   ws-lookup-result
+           end-if.
+
+      * req 029: write every destination location, already sorted
+      * ascending above, out to a real report file instead of a debug
+      * DISPLAY of the whole table plus a single element.
+       write_destination_report.
+           open output f-report.
+           perform varying j from 1 by 1 until j > 21
+               if dest(j) not = 0 then
+                   move spaces to report-line
+                   string "destination " dest(j) delimited by size
+                       into report-line
+                   write report-line
+               end-if
+           end-perform.
+           close f-report.
