@@ -6,8 +6,38 @@
        environment division.
            input-output section.
            file-control.
-           select f-input assign to "../testInput.txt"
-           organization is line sequential.
+      * req 040: assign is dynamic, same JCL-style DD pattern as
+      * day01/day04/day05_1, so the regression harness can point this
+      * run at a sample document without recompiling or touching the
+      * real ../input.txt.
+           select f-input assign to dynamic ws-input-path
+           organization is line sequential
+           file status is ws-input-fs.
+           select f-exception assign to "../exception_log.txt"
+           organization is line sequential
+           file status is ws-excpt-fs.
+      * req 028: intermediate work file holding the almanac's already-
+      * parsed map tables (same idea/format as seeds' almanac_cache.txt)
+      * so re-running against a new seed range list doesn't require
+      * re-parsing the whole almanac text.
+      * review-fix: named distinctly from day05_1.cbl's own cache file -
+      * the two programs' cache-record layouts are incompatible
+      * (range-based here vs index-based there), and driver.cbl/
+      * harness.cbl run both programs back to back out of the same
+      * directory, so a shared filename meant each program could load
+      * and trust the other's cache as if it were its own.
+           select f-cache assign to "../almanac_cache_seedsranges.txt"
+           organization is line sequential
+           file status is ws-cache-fs.
+      * req 037: shared results ledger, same open-extend idiom as
+      * f-exception above - one line appended per run.
+           select f-ledger assign to "../results_ledger.txt"
+           organization is line sequential
+           file status is ws-ledger-fs.
+      * req 041: common performance log, same open-extend idiom.
+           select f-perf assign to "../perf_log.txt"
+           organization is line sequential
+           file status is ws-perf-fs.
 
        data division.
            file section.
@@ -15,6 +45,18 @@
            fd f-input.
            01 input_line pic x(300).
 
+           fd f-exception.
+           copy EXCPTREC.
+
+           fd f-cache.
+           01 cache-record pic x(60).
+
+           fd f-ledger.
+           copy LEDGERREC.
+
+           fd f-perf.
+           copy PERFREC.
+
            working-storage section.
 
            01 seeds.
@@ -100,6 +142,27 @@
 
            01 ws-ranger-index pic 9(12).
 
+      * req 024: per-range scratch space for splitting one copied
+      * range against the current stage's mapping entries - "pending"
+      * holds the not-yet-mapped pieces still to be checked against
+      * the remaining mapping entries, "next-pending" is where those
+      * pieces land after being checked against one more entry.
+           01 ws-pending.
+               02 ws-pending-start pic 9(12) occurs 220 times.
+               02 ws-pending-end   pic 9(12) occurs 220 times.
+           01 ws-pending-count pic 9(12).
+
+           01 ws-next-pending.
+               02 ws-next-start pic 9(12) occurs 220 times.
+               02 ws-next-end   pic 9(12) occurs 220 times.
+           01 ws-next-count pic 9(12).
+
+           01 ws-p pic 9(12).
+           01 ws-n pic 9(12).
+           01 ws-ov-start pic 9(12).
+           01 ws-ov-end pic 9(12).
+           01 ws-has-overlap pic 9.
+
            01 ws-curr_seed pic 9(12).
 
            01 ws-transf pic 9(12).
@@ -111,6 +174,30 @@
 
            01 ws-sum pic 9(10).
            01 ws-eof pic a(1).
+           01 ws-input-fs pic xx.
+           01 ws-excpt-fs pic xx.
+
+      * req 040: JCL-style DD, same convention as day01's CAL_INPUT_DD.
+           01 ws-input-path pic x(250) value "../input.txt".
+
+      * req 037: shared results ledger bookkeeping.
+           01 ws-ledger-fs pic xx.
+
+      * req 041: common performance log bookkeeping.
+           01 ws-perf-fs pic xx.
+           01 ws-perf-start-secs pic 9(9).
+           01 ws-perf-end-secs pic 9(9).
+           01 ws-perf-start-time pic x(6).
+           01 ws-perf-end-time pic x(6).
+           01 ws-cur-date pic x(21).
+
+      * req 028: almanac map-table cache.
+           01 ws-cache-fs pic xx.
+           01 ws-cache-eof pic a(1).
+           01 ws-cache-available pic 9 value 0.
+           01 ws-cache-loaded pic 9 value 0.
+           01 ws-cache-stage pic 999.
+           01 ws-cache-entry pic 999.
 
            01 dest_range pic 9(12).
            01 src_range pic 9(12).
@@ -138,8 +225,29 @@
 
        procedure division.
 
+           perform start_perf_timer.
+
+           accept ws-input-path from environment "SEEDSRANGES_INPUT_DD".
+           if ws-input-path = spaces
+               move "../input.txt" to ws-input-path
+           end-if.
+
            open input f-input.
-           perform until ws-eof = 'Y'
+           if ws-input-fs not = "00" then
+               display "input file not found/not readable: "
+                   function trim(ws-input-path)
+                   " (status " ws-input-fs ")"
+      * req 036/driver review-fix: nonzero RETURN-CODE before STOP RUN
+      * so driver.cbl's return-code check actually sees the failure.
+               move 8 to return-code
+               stop run
+           end-if.
+           open extend f-exception.
+           if ws-excpt-fs = "35" then
+               open output f-exception
+           end-if.
+           perform check_almanac_cache.
+           perform until ws-eof = 'Y' or ws-cache-loaded = 1
                read f-input into input_line at
                end move 'Y' to ws-eof
                not at end
@@ -147,6 +255,11 @@
                if ws-first_line = 1 then
                    move 0 to ws-first_line
                    perform read_seed_nums
+      * req 028: the almanac's map tables are already loaded from
+      * cache - no need to read any further than the seeds line.
+                   if ws-cache-available = 1 then
+                       move 1 to ws-cache-loaded
+                   end-if
                end-if
 
                if input_line(1:1) not = space then
@@ -242,7 +355,12 @@
 
            end-perform.
 
+           if ws-cache-available not = 1 then
+               perform write_almanac_cache
+           end-if.
+
            perform to_seed_ranges.
+           perform validate_seed_ranges.
 
       *     perform split_rangers_sts.
 
@@ -293,9 +411,61 @@
 
            display "sum " ws-sum.
 
+           perform append_ledger.
+           perform stop_perf_timer.
            close f-input.
+           close f-exception.
            stop run.
 
+      * req 037: append this run's final answer to the shared results
+      * ledger, same open-extend idiom as f-exception above.
+       append_ledger.
+           open extend f-ledger.
+           if ws-ledger-fs = "35" then
+               open output f-ledger
+           end-if.
+           move "SEEDSRANGES" to ledger-program.
+           move "day05" to ledger-day.
+           move "part2" to ledger-part.
+           move range_min to ledger-value.
+           write ledger-record.
+           close f-ledger.
+
+      * req 041: mark the run's start time and seconds-past-midnight,
+      * so stop_perf_timer can compute elapsed run time at the end.
+       start_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-start-time.
+           compute ws-perf-start-secs = function seconds-past-midnight.
+
+      * req 041: append start time, end time, and elapsed run time (in
+      * seconds) to the common performance log, same open-extend idiom
+      * as f-exception/f-ledger above.
+       stop_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-end-time.
+           compute ws-perf-end-secs = function seconds-past-midnight.
+
+           open extend f-perf.
+           if ws-perf-fs = "35" then
+               open output f-perf
+           end-if.
+           move "SEEDSRANGES" to perf-program.
+           move "day05" to perf-day.
+           move ws-perf-start-time to perf-start-time.
+           move ws-perf-end-time to perf-end-time.
+           if ws-perf-end-secs >= ws-perf-start-secs then
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs - ws-perf-start-secs
+           else
+      * req 041: a run that crosses midnight would otherwise go
+      * negative - 86400 seconds/day puts it back in range.
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs + 86400 - ws-perf-start-secs
+           end-if.
+           write perf-record.
+           close f-perf.
+
        read_seed_nums.
            set i to 1.
            unstring input_line delimited by ':'
@@ -318,6 +488,58 @@
 
       *     display "seeds " seeds.
 
+      * req 028: if a prior run already cached the parsed almanac, load
+      * all_input_ranges straight from it instead of scanning the raw
+      * almanac text again (same cache file/format as seeds' day05_1.cbl,
+      * minus the running ws-stage-count - this file already loops its
+      * seven stages by the literal 7 everywhere else).
+       check_almanac_cache.
+           open input f-cache.
+           if ws-cache-fs = "00" then
+               move 1 to ws-cache-available
+               move 'N' to ws-cache-eof
+               perform until ws-cache-eof = 'Y'
+                   read f-cache into cache-record at
+                   end move 'Y' to ws-cache-eof
+                   not at end
+                       move cache-record(1:3) to ws-cache-stage
+                       move cache-record(4:3) to ws-cache-entry
+                       move cache-record(7:12) to
+                           i_start(ws-cache-stage, ws-cache-entry)
+                       move cache-record(19:12) to
+                           i_end(ws-cache-stage, ws-cache-entry)
+                       move cache-record(31:12) to
+                           m_start(ws-cache-stage, ws-cache-entry)
+                       move cache-record(43:12) to
+                           m_end(ws-cache-stage, ws-cache-entry)
+               end-perform
+               close f-cache
+           end-if.
+
+      * req 028: a clean parse of the raw almanac writes the result out
+      * so the next run can skip straight to check_almanac_cache's load
+      * instead of re-parsing the text.
+       write_almanac_cache.
+           open output f-cache.
+           perform varying ws-curr_map_index from 1 by 1
+               until ws-curr_map_index > 7
+               perform varying ws-i from 1 by 1
+                   until i_end(ws-curr_map_index, ws-i) = 0
+                   move ws-curr_map_index to ws-cache-stage
+                   move ws-i to ws-cache-entry
+                   move spaces to cache-record
+                   string ws-cache-stage ws-cache-entry
+                       i_start(ws-curr_map_index, ws-i)
+                       i_end(ws-curr_map_index, ws-i)
+                       m_start(ws-curr_map_index, ws-i)
+                       m_end(ws-curr_map_index, ws-i)
+                       delimited by size into cache-record
+                   write cache-record
+               end-perform
+           end-perform.
+           move 1 to ws-curr_map_index.
+           close f-cache.
+
        to_seed_ranges.
            set i to 1.
            set k to 1.
@@ -330,26 +552,51 @@
                add 1 to k
            end-perform.
 
-
-       split_rangers_sts.
-      *     display k.
-      *     perform varying ws-i from 1 by 1 until sts_len(ws-i) = 0
-      *         perform varying  ws-j from 1 by until ws-j > k
-
-      *         end-perform
-      *     end-perform.
-
-
-
-      * copy ranges into copy ranges
-      * clear ranges
-      * add new ranges into copy ranges
-      * check for overlaps -> put new ranges into ranges
-      * clear ranges-copy
+      * req 027: the seed ranges above come straight from the "seeds:"
+      * header pairs, with nothing checking them against the source
+      * ranges actually loaded from seed_to_soil_map - a seed range
+      * with no matching entry there usually means the almanac and
+      * seed list came from mismatched runs, so flag it instead of
+      * silently letting it fall through every stage unmapped.
+       validate_seed_ranges.
+           perform varying ws-i from 1 by 1 until ranger_end(ws-i) = 0
+               move 0 to ws-found
+               perform varying ws-j from 1 by 1
+                   until i_end(1, ws-j) = 0
+                   if ranger_start(ws-i) < i_end(1, ws-j)
+                       and ranger_end(ws-i) > i_start(1, ws-j) then
+                       move 1 to ws-found
+                       exit perform
+                   end-if
+               end-perform
+               if ws-found = 0 then
+                   move "SEEDRANGES" to excpt-program
+                   move "day05" to excpt-day
+                   move ranger_start(ws-i) to excpt-locator
+                   move spaces to excpt-description
+                   string "seed range " ranger_start(ws-i) " to "
+                       ranger_end(ws-i)
+                       " has no matching source range in "
+                       "seed_to_soil_map" delimited by size
+                       into excpt-description
+                   write excpt-record
+                   display "warning: seed range " ranger_start(ws-i)
+                       " to " ranger_end(ws-i)
+                       " has no matching source range in "
+                       "seed_to_soil_map"
+               end-if
+           end-perform.
 
 
+      * req 024: one stage's worth of ranges (rangers) is copied aside
+      * into rangers-copy, rangers is cleared to collect this stage's
+      * output, and form_new_ranges splits every copied range against
+      * the current stage's map - wired for all seven stages by the
+      * "perform varying ws-curr_map_index ... perform
+      * copy_ranges_into_copy_ranges" loop in the procedure division.
        copy_ranges_into_copy_ranges.
 
+           move 0 to ws-j.
            perform varying ws-i from 1 by 1 until ranger_end(ws-i) = 0
                move ranger_start(ws-i) to ranger_start_copy(ws-i)
                move ranger_end(ws-i) to ranger_end_copy(ws-i)
@@ -360,7 +607,7 @@
 
        clear_ranges.
 
-           perform varying ws-i from 1 by 1 until ws-i > 500
+           perform varying ws-i from 1 by 1 until ws-i > 50000
                move 0 to ranger_start(ws-i)
                move 0 to ranger_end(ws-i)
            end-perform.
@@ -368,144 +615,157 @@
 
            perform form_new_ranges.
 
+      * req 024: split every range copied aside in rangers-copy
+      * against the current stage's mapping entries, emitting mapped
+      * pieces plus any pass-through (unmapped) remainder into
+      * rangers - a correct interval split instead of the old
+      * single-overlap-guess logic.
        form_new_ranges.
 
-           display " "
-           perform varying ws-i from 1 by 1
-            until ws-i > ws-j
-
-               display "curr range " ranger_start_copy(ws-i) " to "
-               ranger_end_copy(ws-i)
+           perform varying ws-i from 1 by 1 until ws-i > ws-j
+               move 1 to ws-pending-count
+               move ranger_start_copy(ws-i) to ws-pending-start(1)
+               move ranger_end_copy(ws-i) to ws-pending-end(1)
 
                perform varying ws-k from 1 by 1
-               until i_end(ws-curr_map_index, ws-k) = 0
-      * overlap fall 1
-                   display "try range " i_start(ws-curr_map_index, ws-k)
-                   " to " i_end(ws-curr_map_index, ws-k)
-
-                   if i_start(ws-curr_map_index, ws-k)
-                       >= ranger_start_copy(ws-i)
-                       and i_end(ws-curr_map_index, ws-k)
-                       < ranger_end_copy(ws-i)
-                       then
-      * new range
-
-                           move m_start(ws-curr_map_index, ws-k)
-                           to ranger_start(ws-ranger-index)
-
-                           if i_end(ws-curr_map_index, ws-k)
-                               < ranger_end_copy(ws-ranger-index)
-                               then
-
-                               compute ranger_end(ws-ranger-index) =
-                               m_end(ws-curr_map_index, ws-k)
-
-                           else
-
-                               compute ranger_end(ws-ranger-index) =
-                               ranger_end_copy(ws-i)
-                               - i_end(ws-curr_map_index, ws-k)
+                   until i_end(ws-curr_map_index, ws-k) = 0
+                   move 0 to ws-next-count
+
+                   perform varying ws-p from 1 by 1
+                       until ws-p > ws-pending-count
+
+                       compute ws-ov-start =
+                           function max(ws-pending-start(ws-p),
+                               i_start(ws-curr_map_index, ws-k))
+                       compute ws-ov-end =
+                           function min(ws-pending-end(ws-p),
+                               i_end(ws-curr_map_index, ws-k))
+
+                       if ws-ov-start < ws-ov-end then
+      * overlap found - emit the mapped piece, keep whatever of this
+      * pending piece falls outside the overlap for the next entry.
+                           compute ranger_start(ws-ranger-index) =
+                               ws-ov-start
+                               - i_start(ws-curr_map_index, ws-k)
+                               + m_start(ws-curr_map_index, ws-k)
+                           compute ranger_end(ws-ranger-index) =
+                               ws-ov-end
+                               - i_start(ws-curr_map_index, ws-k)
                                + m_start(ws-curr_map_index, ws-k)
-
-                           end-if
-      * new ranges from orgin TODO
-
-                           display "1 add new range "
-                           ranger_start(ws-ranger-index) " to "
-                           ranger_end(ws-ranger-index)
-
-
                            add 1 to ws-ranger-index
+                           if ws-ranger-index > 50000 then
+                               perform report_ranger_overflow
+                           end-if
 
-      * reduce first range
-                           move i_start(ws-curr_map_index, ws-k)
-                           to ranger_end(ws-i)
-
-                   end-if
-      * overlap fall 2
-
-                   if ranger_start_copy(ws-i)
-                       >= i_start(ws-curr_map_index, ws-k)
-                       and ranger_start_copy(ws-i)
-                       < i_end(ws-curr_map_index, ws-k)
-                       then
-
-                       compute ranger_start(ws-ranger-index)
-                       = ranger_start_copy(ws-i)
-                       - i_start(ws-curr_map_index, ws-k)
-                       + m_start(ws-curr_map_index, ws-k)
-
-                       if ranger_end_copy(ws-ranger-index)
-                           < i_end(ws-curr_map_index, ws-k)
-                           then
-
-                           compute shift
-                           = m_start(ws-curr_map_index, ws-k)
-                           - i_start(ws-curr_map_index, ws-k)
-
-                           compute ranger_end(ws-ranger-index) =
-                           ranger_end_copy(ws-ranger-index) + shift
+                           if ws-pending-start(ws-p) < ws-ov-start then
+                               add 1 to ws-next-count
+      * req 027/031-style guard: a pathological stage with many
+      * overlapping/fragmenting mapping entries could split a pending
+      * piece into more than 220 fragments, overrunning this table the
+      * same way an unguarded rangers table would (see
+      * report_ranger_overflow above).
+                               if ws-next-count > 220 then
+                                   perform report_pending_overflow
+                               end-if
+                               move ws-pending-start(ws-p)
+                                   to ws-next-start(ws-next-count)
+                               move ws-ov-start
+                                   to ws-next-end(ws-next-count)
+                           end-if
+                           if ws-ov-end < ws-pending-end(ws-p) then
+                               add 1 to ws-next-count
+                               if ws-next-count > 220 then
+                                   perform report_pending_overflow
+                               end-if
+                               move ws-ov-end
+                                   to ws-next-start(ws-next-count)
+                               move ws-pending-end(ws-p)
+                                   to ws-next-end(ws-next-count)
+                           end-if
                        else
-
-                           move m_end(ws-curr_map_index, ws-k)
-                           to ranger_end(ws-ranger-index)
+      * no overlap with this entry - carry the whole piece forward
+      * to be checked against the remaining entries.
+                           add 1 to ws-next-count
+                           if ws-next-count > 220 then
+                               perform report_pending_overflow
+                           end-if
+                           move ws-pending-start(ws-p)
+                               to ws-next-start(ws-next-count)
+                           move ws-pending-end(ws-p)
+                               to ws-next-end(ws-next-count)
                        end-if
+                   end-perform
+
+                   move ws-next-count to ws-pending-count
+                   perform varying ws-p from 1 by 1
+                       until ws-p > ws-pending-count
+                       move ws-next-start(ws-p)
+                           to ws-pending-start(ws-p)
+                       move ws-next-end(ws-p)
+                           to ws-pending-end(ws-p)
+                   end-perform
+               end-perform
 
-                       display "2 add new range "
-                       ranger_start(ws-ranger-index) " to "
-                       ranger_end(ws-ranger-index)
-
-                       add 1 to ws-ranger-index
-
+      * anything left over never overlapped any mapping entry for
+      * this stage, so it passes through with its value unchanged.
+               perform varying ws-p from 1 by 1
+                   until ws-p > ws-pending-count
+                   move ws-pending-start(ws-p)
+                       to ranger_start(ws-ranger-index)
+                   move ws-pending-end(ws-p)
+                       to ranger_end(ws-ranger-index)
+                   add 1 to ws-ranger-index
+                   if ws-ranger-index > 50000 then
+                       perform report_ranger_overflow
                    end-if
                end-perform
-
            end-perform.
 
-           perform  copy_left_overs_back.
-
-       copy_left_overs_back.
-
-      *     display " "
-      *     perform varying ws-i from 1 by 1
-      *         until ws-i >= ws-ranger-index
-      *             display "range " ranger_start(ws-i)
-      *             " to " ranger_end(ws-i)
-      *     end-perform.
-
-           display " index " ws-ranger-index.
-           perform varying ws-i from 1 by 1
-               until ranger_end_copy(ws-i) = 0
-
-               move ranger_start_copy(ws-i)
-               to ranger_start(ws-ranger-index)
-
-               move ranger_end_copy(ws-i)
-               to ranger_end(ws-ranger-index)
-
-               add 1 to ws-ranger-index
-
-           end-perform
-
            perform clear_ranges_copy.
 
-           display " "
-           display " after step"
-           perform varying ws-i from 1 by 1
-               until ws-i >= ws-ranger-index
-                   display "range " ranger_start(ws-i)
-                   " to " ranger_end(ws-i)
-
+      * req 024: range_min has to reflect the true end-to-end
+      * minimum location, so only record it once the humidity-to-
+      * location stage (map 7, the last one) has produced its output.
+           if ws-curr_map_index = 7 then
+               perform varying ws-i from 1 by 1
+                   until ws-i >= ws-ranger-index
                    if ranger_start(ws-i) < range_min
                        and ranger_start(ws-i) > 0 then
                        move ranger_start(ws-i) to range_min
                    end-if
-           end-perform.
+               end-perform
+           end-if.
+
+      * req 031: rangers/ranger-copy only hold 50000 entries each; a
+      * stage that splits into more pieces than that would silently
+      * corrupt the tables, so abort with a clear message instead -
+      * same report_table_overflow idiom day03/day04 already use.
+       report_ranger_overflow.
+           display "abend: ranger split exceeds 50000-entry table "
+               "capacity at stage " ws-curr_map_index
+               " - rerun with a larger rangers/rangers-copy table "
+               "or split the seed ranges".
+           close f-input.
+           close f-exception.
+      * req 036/driver review-fix: nonzero RETURN-CODE before STOP RUN
+      * so driver.cbl's return-code check actually sees the failure.
+           move 8 to return-code.
+           stop run.
+
+       report_pending_overflow.
+           display "abend: pending range split exceeds 220-entry "
+               "table capacity at stage " ws-curr_map_index
+               " - rerun with a larger pending/next range table "
+               "or split the seed ranges".
+           close f-input.
+           close f-exception.
+           move 8 to return-code.
+           stop run.
 
        clear_ranges_copy.
 
            perform varying ws-i from 1 by 1
-               until ws-i > 500
+               until ws-i > 50000
                move 0 to ranger_start_copy(ws-i)
                move 0 to ranger_end_copy(ws-i)
            end-perform.
