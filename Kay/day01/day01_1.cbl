@@ -6,17 +6,50 @@
        environment division.
            input-output section.
            file-control.
-           select f-input assign to "../input.txt"
+           select f-input assign to dynamic ws-input-path
+           organization is line sequential
+           file status is ws-input-fs.
+           select f-detail assign to "../calibration_detail.txt"
            organization is line sequential.
+           select f-exception assign to "../exception_log.txt"
+           organization is line sequential
+           file status is ws-excpt-fs.
+      * req 037: shared results ledger, same open-extend idiom as
+      * f-exception above - one line appended per run.
+           select f-ledger assign to "../results_ledger.txt"
+           organization is line sequential
+           file status is ws-ledger-fs.
+      * req 041: common performance log, same open-extend idiom.
+           select f-perf assign to "../perf_log.txt"
+           organization is line sequential
+           file status is ws-perf-fs.
 
        data division.
            file section.
 
            fd f-input.
-           01 cal_input_line pic x(200).
+      * sized past the 200-byte working limit so an overlong source
+      * line can be detected instead of silently truncated.
+           01 cal_input_line pic x(260).
+
+           fd f-detail.
+           01 detail-record pic x(80).
+
+           fd f-exception.
+           copy EXCPTREC.
+
+           fd f-ledger.
+           copy LEDGERREC.
+
+           fd f-perf.
+           copy PERFREC.
 
            working-storage section.
 
+           01 ws-line_nr pic 9(9) value 0.
+           01 ws-detail-line pic x(80).
+           01 ws-excpt-fs pic xx.
+
            01 ws-sum pic 9(9).
            01 ws-curr pic 9(9).
            01 ws-first pic 9(1).
@@ -28,21 +61,163 @@
 
            01 ws-eof pic a(1).
 
+      * req 004: progress checkpoint interval (records between
+      * subtotal displays on a large run).
+           01 ws-checkpoint-n pic 9(9) value 1000.
+
+      * JCL-style DD: set CAL_INPUT_DD to point this run at a
+      * different calibration document without recompiling.
+           01 ws-input-path pic x(250) value "../input.txt".
+           01 ws-input-fs pic xx.
+
+      * req 037: shared results ledger bookkeeping.
+           01 ws-ledger-fs pic xx.
+
+      * req 041: common performance log bookkeeping.
+           01 ws-perf-fs pic xx.
+           01 ws-perf-start-secs pic 9(9).
+           01 ws-perf-end-secs pic 9(9).
+           01 ws-perf-start-time pic x(6).
+           01 ws-perf-end-time pic x(6).
+           01 ws-cur-date pic x(21).
+
        procedure division.
 
+           perform start_perf_timer.
+
+           accept ws-input-path from environment "CAL_INPUT_DD".
+           if ws-input-path = spaces
+               move "../input.txt" to ws-input-path
+           end-if.
+
            open input f-input.
+           if ws-input-fs not = "00" then
+               display "input file not found/not readable: "
+                   function trim(ws-input-path)
+                   " (status " ws-input-fs ")"
+      * req 036/driver review-fix: every abend path sets a nonzero
+      * RETURN-CODE before STOP RUN so an OS-level caller (driver.cbl)
+      * can actually detect the failure - GnuCOBOL's default RETURN-CODE
+      * is 0, so without this the process would exit successfully
+      * despite having done nothing.
+               move 8 to return-code
+               stop run
+           end-if.
+           open output f-detail.
+           open extend f-exception.
+           if ws-excpt-fs = "35" then
+               open output f-exception
+           end-if.
            perform until ws-eof = 'Y'
                read f-input into cal_input_line at
                end move 'Y' to ws-eof
                not at end
 
+               add 1 to ws-line_nr
+               if cal_input_line(201:60) not = spaces then
+                   perform report_truncation
+               end-if
                perform search_numbers
+               if ws-f-first = 0 then
+                   perform report_no_digits
+               end-if
+               perform write_detail
+               if function mod(ws-line_nr, ws-checkpoint-n) = 0 then
+                   display "checkpoint: " ws-line_nr
+                       " records read, running sum " ws-sum
+               end-if
 
            end-perform.
            display "sum " ws-sum
+           perform append_ledger.
+           perform stop_perf_timer.
            close f-input.
+           close f-detail.
+           close f-exception.
            stop run.
 
+      * req 037: append this run's final answer to the shared results
+      * ledger, same open-extend idiom as f-exception.
+       append_ledger.
+           open extend f-ledger.
+           if ws-ledger-fs = "35" then
+               open output f-ledger
+           end-if.
+           move "TREBUCHET1" to ledger-program.
+           move "day01" to ledger-day.
+           move "part1" to ledger-part.
+           move ws-sum to ledger-value.
+           write ledger-record.
+           close f-ledger.
+
+      * req 041: mark the run's start time and seconds-past-midnight,
+      * so stop_perf_timer can compute elapsed run time at the end.
+       start_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-start-time.
+           compute ws-perf-start-secs = function seconds-past-midnight.
+
+      * req 041: append start time, end time, and elapsed run time (in
+      * seconds) to the common performance log, same open-extend idiom
+      * as f-exception/f-ledger above.
+       stop_perf_timer.
+           move function current-date to ws-cur-date.
+           move ws-cur-date(9:6) to ws-perf-end-time.
+           compute ws-perf-end-secs = function seconds-past-midnight.
+
+           open extend f-perf.
+           if ws-perf-fs = "35" then
+               open output f-perf
+           end-if.
+           move "TREBUCHET1" to perf-program.
+           move "day01" to perf-day.
+           move ws-perf-start-time to perf-start-time.
+           move ws-perf-end-time to perf-end-time.
+           if ws-perf-end-secs >= ws-perf-start-secs then
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs - ws-perf-start-secs
+           else
+      * req 041: a run that crosses midnight would otherwise go
+      * negative - 86400 seconds/day puts it back in range.
+               compute perf-elapsed-secs =
+                   ws-perf-end-secs + 86400 - ws-perf-start-secs
+           end-if.
+           write perf-record.
+           close f-perf.
+
+       report_truncation.
+           display "warning: line " ws-line_nr
+               " exceeds 200-byte limit and was truncated".
+           move "TREBUCHET1" to excpt-program.
+           move "day01" to excpt-day.
+           move ws-line_nr to excpt-locator.
+           move "calibration line truncated past 200 bytes"
+               to excpt-description.
+           write excpt-record.
+
+      * req 042: a calibration line with no digits at all used to
+      * silently contribute a 0 value to ws-sum - route it to the
+      * shared exception log same as report_truncation above.
+       report_no_digits.
+           display "warning: line " ws-line_nr
+               " has no digits, contributed 0 to the sum".
+           move "TREBUCHET1" to excpt-program.
+           move "day01" to excpt-day.
+           move ws-line_nr to excpt-locator.
+           move "calibration line has no digits"
+               to excpt-description.
+           write excpt-record.
+
+       write_detail.
+           move spaces to ws-detail-line.
+           string "line " ws-line_nr
+               " first=" ws-first
+               " last=" ws-last
+               " value=" ws-curr
+               delimited by size into ws-detail-line.
+           move ws-detail-line to detail-record.
+           write detail-record.
+
        search_numbers.
            move 1 to i.
            move 0 to ws-f-first.
