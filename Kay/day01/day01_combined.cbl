@@ -0,0 +1,193 @@
+      * day1_combined
+       identification division.
+           program-id. trebuchet_calibration_combined.
+           author. kayms.
+      *
+      * req 002: reads the calibration document once and reports
+      * both totals side by side - digits-only (part 1) and
+      * digits-plus-words (part 2) - for reconciliation.
+       environment division.
+           input-output section.
+           file-control.
+           select f-input assign to dynamic ws-input-path
+           organization is line sequential
+           file status is ws-input-fs.
+
+       data division.
+           file section.
+
+           fd f-input.
+           01 cal_input_line pic x(200).
+
+           working-storage section.
+
+           01 ws-sum pic 9(9).
+           01 ws-sum-ext pic 9(9).
+           01 ws-curr pic 9(9).
+           01 ws-curr-ext pic 9(9).
+           01 ws-first pic 9(1).
+           01 ws-last pic 9(1).
+           01 ws-first-ext pic 9(1).
+           01 ws-last-ext pic 9(1).
+
+           01 ws-char_i pic 9(9).
+           01 ws-curr_num pic 9(1).
+
+           01 i pic 9(9).
+           01 ws-f-first pic 9(1).
+           01 ws-f-first-ext pic 9(1).
+
+           01 ws-eof pic a(1).
+           01 ws-work-line pic x(200).
+
+      * JCL-style DD: set CAL_INPUT_DD to point this run at a
+      * different calibration document without recompiling.
+           01 ws-input-path pic x(250) value "../input.txt".
+           01 ws-input-fs pic xx.
+
+       procedure division.
+
+           accept ws-input-path from environment "CAL_INPUT_DD".
+           if ws-input-path = spaces
+               move "../input.txt" to ws-input-path
+           end-if.
+
+           open input f-input.
+           if ws-input-fs not = "00" then
+               display "input file not found/not readable: "
+                   function trim(ws-input-path)
+                   " (status " ws-input-fs ")"
+      * req 036/driver review-fix: nonzero RETURN-CODE before STOP RUN
+      * so driver.cbl's return-code check actually sees the failure.
+               move 8 to return-code
+               stop run
+           end-if.
+
+           perform until ws-eof = 'Y'
+               read f-input into cal_input_line at
+               end move 'Y' to ws-eof
+               not at end
+
+               perform search_numbers_digits
+               move function lower-case(cal_input_line) to ws-work-line
+               perform search_numbers_ext
+
+           end-perform.
+           display "sum digits only " ws-sum.
+           display "sum digits+words " ws-sum-ext.
+           close f-input.
+           stop run.
+
+       search_numbers_digits.
+           move 1 to i.
+           move 0 to ws-f-first.
+           move 0 to ws-first.
+           move 0 to ws-last.
+
+           perform until i = 200
+               if cal_input_line(i:1) is numeric then
+                   if ws-f-first = 0 then
+                       move function
+                       numval(cal_input_line(i:1)) to ws-first
+                       move ws-first to ws-last
+                       move 1 to ws-f-first
+                   else
+                       move function
+                       numval(cal_input_line(i:1)) to ws-last
+                   end-if
+               end-if
+               add 1 to i
+           end-perform.
+
+           compute ws-curr = ws-first * 10 + ws-last.
+           add ws-curr to ws-sum.
+
+       search_numbers_ext.
+           move 1 to i.
+           move 0 to ws-f-first-ext.
+           move 0 to ws-first-ext.
+           move 0 to ws-last-ext.
+           move 0 to ws-char_i.
+           move 0 to ws-curr_num.
+
+           perform until i >= 200
+               if ws-work-line(i:1) is numeric then
+                   move function
+                   numval(ws-work-line(i:1)) to ws-curr_num
+               else
+                   move i to ws-char_i
+                   perform text_to_num
+               end-if
+
+               if ws-curr_num > 0 then
+                   if ws-f-first-ext = 0 then
+                       move ws-curr_num to ws-first-ext
+                       move ws-curr_num to ws-last-ext
+                       move 1 to ws-f-first-ext
+                   else
+                       move ws-curr_num to ws-last-ext
+                   end-if
+               end-if
+
+               add 1 to i
+           end-perform.
+
+           compute ws-curr-ext = ws-first-ext * 10 + ws-last-ext.
+           add ws-curr-ext to ws-sum-ext.
+
+       text_to_num.
+           move 0 to ws-curr_num.
+
+           if ws-work-line(ws-char_i:3) = "one"
+               move 1 to ws-curr_num
+               add 2 to ws-char_i
+               exit paragraph
+           end-if.
+
+           if ws-work-line(ws-char_i:3) = "two"
+               move 2 to ws-curr_num
+               add 2 to ws-char_i
+               exit paragraph
+           end-if.
+
+           if ws-work-line(ws-char_i:5) = "three"
+               move 3 to ws-curr_num
+               add 4 to ws-char_i
+               exit paragraph
+           end-if.
+
+           if ws-work-line(ws-char_i:4) = "four"
+               move 4 to ws-curr_num
+               add 3 to ws-char_i
+               exit paragraph
+           end-if.
+
+           if ws-work-line(ws-char_i:4) = "five"
+               move 5 to ws-curr_num
+               add 3 to ws-char_i
+               exit paragraph
+           end-if.
+
+           if ws-work-line(ws-char_i:3) = "six"
+               move 6 to ws-curr_num
+               add 2 to ws-char_i
+               exit paragraph
+           end-if.
+
+           if ws-work-line(ws-char_i:5) = "seven"
+               move 7 to ws-curr_num
+               add 4 to ws-char_i
+               exit paragraph
+           end-if.
+
+           if ws-work-line(ws-char_i:5) = "eight"
+               move 8 to ws-curr_num
+               add 4 to ws-char_i
+               exit paragraph
+           end-if.
+
+           if ws-work-line(ws-char_i:4) = "nine"
+               move 9 to ws-curr_num
+               add 3 to ws-char_i
+               exit paragraph
+           end-if.
